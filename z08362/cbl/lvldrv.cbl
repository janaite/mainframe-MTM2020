@@ -0,0 +1,347 @@
+      *****************************************************************
+      * Program name:    LVLDRV
+      * Original author: JORGE JANAITE NETO
+      * Date:            20210125
+      *
+      * Changes:
+      *---------
+      * 20210211: the stop-condition test was PERFORM...UNTIL (test
+      *           before), so with WS-OUT-COUNT starting at zero the
+      *           chain never ran CBITEM/FTFREQ at all - changed to
+      *           WITH TEST AFTER so RUN-CHAIN always runs at least
+      *           once. Also stopped counting CBITEM's OUTDATA by
+      *           reading it through a 33-byte FD built for FTFREQ's
+      *           output layout (CBITEM's is 24 bytes, so the byte
+      *           count was wrong); LVLDRV now reads the record count
+      *           CBITEM already reports on CBITCTL instead of
+      *           re-deriving it from a file layout that is not
+      *           LVLDRV's to know.
+      * 20210213: RUN-LEVEL-ONE no longer CALLs SYSTEM to 'cp' GEN1's
+      *           OUTDATA straight into COMBDATA - GEN1's OUTDATA is a
+      *           plain 24-byte mask, not the 33-byte mask+SEQ-CNT
+      *           layout CBITEM's COMB-FILE reads by RELATIVE KEY, so
+      *           every record after the first came out misaligned.
+      *           CONVERT-GEN1-OUTPUT now reshapes each mask into
+      *           COMBDATA's real layout instead.
+      * 20210214: RUN-CHAIN was passing WS-LEVEL itself as CBITEM's
+      *           prefix-size PARM - CBITEM's PARM=00 path is what
+      *           combines single-bit masks, so the first chain call
+      *           (WS-LEVEL=1) needs PARM=00, not PARM=01, and every
+      *           call after it needs the prior level's bit count, not
+      *           the level about to be produced. Now passes
+      *           WS-LEVEL - 1. Also found that COMBOUT-FILE was still
+      *           opened ORGANIZATION SEQUENTIAL even though CBITEM
+      *           reads COMBDATA by RELATIVE KEY - a plain sequential
+      *           write does not lay records out the way a relative
+      *           file expects them, so CBITEM's reads drift out of
+      *           alignment starting with the very first record. Both
+      *           CONVERT-GEN1-OUTPUT and the level-2-onward handoff
+      *           (previously a raw 'cp OUTDATA COMBDATA', now
+      *           CONVERT-FTFREQ-OUTPUT) write COMBOUT-FILE as a proper
+      *           RELATIVE file instead.
+      *
+      *****************************************************************
+      * DRIVES THE GEN1 -> CBITEM -> FTFREQ LEVEL CHAIN AUTOMATICALLY
+      *
+      * LEVEL 1 IS SINGLE ITEMS (GEN1's OUTPUT). EACH SUBSEQUENT LEVEL
+      * RUNS CBITEM AGAINST THE PRIOR LEVEL'S SURVIVING COMBINATIONS,
+      * THEN FTFREQ SCORES AND (PER THE MINIMUM SUPPORT PARM) PRUNES
+      * CBITEM's OUTPUT BEFORE IT BECOMES THE NEXT LEVEL's INPUT. THE
+      * CHAIN STOPS AS SOON AS CBITEM PRODUCES NO COMBINATIONS.
+      *
+      * GEN1, CBITEM AND FTFREQ ARE CALLED AS SUBPROGRAMS (THEY GOBACK
+      * RATHER THAN STOP RUN SO CONTROL RETURNS HERE); THEY CAN STILL
+      * BE RUN STANDALONE FROM JCL EXACTLY AS BEFORE.
+      *
+      * CHECKPOINT/RESTART: COMBDATA IS ONLY OVERWRITTEN AFTER A LEVEL
+      * COMPLETES CLEANLY (CBITEM AND FTFREQ BOTH RAN OK), AND THE
+      * CHKPOINT DATASET RECORDS THE NEXT LEVEL TO RUN. A RERUN AFTER
+      * AN ABEND RE-READS CHKPOINT AND PICKS UP AT THAT LEVEL INSTEAD
+      * OF STARTING BACK AT GEN1.
+      *
+      * PARM: 05(2) ACTIVE ITEM COUNT FOR GEN1 (BLANK/00 = GEN1'S
+      *          OWN DEFAULT OF 12)
+      *       05(2) MINIMUM SUPPORT PERCENT FOR FTFREQ (BLANK/00 =
+      *          NO FILTERING)
+      *
+      * FEATDATA (THE TRANSACTION FEATURE FILE FTFREQ SCORES AGAINST)
+      * IS BUILT ONCE, UPSTREAM OF THIS DRIVER (E.G. BY TXFEAT), AND
+      * STAYS THE SAME ACROSS EVERY LEVEL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  LVLDRV.
+       AUTHOR.      JORGE JANAITE NETO.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHKPT-FILE ASSIGN TO CHKPOINT
+              ORGANIZATION IS RELATIVE
+              ACCESS MODE IS RANDOM
+              RELATIVE KEY IS CKPT-KEY
+              FILE STATUS IS FS-CKPT.
+
+           SELECT CBITCTL-FILE ASSIGN TO CBITCTL
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-CBITCTL.
+
+           SELECT GEN1OUT-FILE ASSIGN TO OUTDATA
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-GEN1OUT.
+
+           SELECT FTFOUT-FILE ASSIGN TO OUTDATA
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS-FTFOUT.
+
+      *    RELATIVE, NOT SEQUENTIAL - CBITEM OPENS COMBDATA BY RELATIVE
+      *    KEY, AND A PLAIN SEQUENTIAL WRITE DOES NOT LAY RECORDS OUT
+      *    THE WAY GNUCOBOL'S RELATIVE ORGANIZATION EXPECTS THEM, SO
+      *    THEY COME BACK MISALIGNED AS SOON AS CBITEM READS THEM BACK
+           SELECT COMBOUT-FILE ASSIGN TO COMBDATA
+              ORGANIZATION IS RELATIVE
+              ACCESS MODE IS SEQUENTIAL
+              RELATIVE KEY IS COMBOUT-KEY
+              FILE STATUS IS FS-COMBOUT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CHKPT-FILE.
+       01  CKPT-REC.
+           05  CKPT-LEVEL        PIC 9(2).
+
+       FD  CBITCTL-FILE.
+           COPY RUNCTL.
+
+      *    GEN1's OUTDATA IS A PLAIN X(24) MASK, NOT CBITEM's 33-BYTE
+      *    COMB-FILE LAYOUT (MASK + SEQ-CNT) - READ IT HERE SO IT CAN
+      *    BE RESHAPED INTO COMBOUT-REC BELOW RATHER THAN COPIED RAW
+       FD  GEN1OUT-FILE.
+       01  GEN1OUT-REC.
+           COPY ITMMASK REPLACING ==:MASK-NAME:== BY ==GEN1OUT-SEQ==.
+
+      *    FTFREQ's OUTDATA IS MASK + FREQUENCY COUNT - THE MASK
+      *    PORTION ALREADY MATCHES COMBOUT-REC's LAYOUT, BUT IT STILL
+      *    HAS TO BE READ HERE AND REWRITTEN THROUGH COMBOUT-FILE'S OWN
+      *    FD RATHER THAN COPIED RAW - SEE THE 20210214 CHANGELOG ENTRY
+       FD  FTFOUT-FILE.
+       01  FTFOUT-REC.
+           COPY ITMMASK REPLACING ==:MASK-NAME:== BY ==FTFOUT-SEQ==.
+           05  FTFOUT-FREQ        PIC 9(9).
+
+      *    SAME 33-BYTE LAYOUT AS CBITEM's COMB-REC (COPYBOOK ITMMASK
+      *    PLUS A TRAILING SEQ-CNT) SO COMBDATA IS READY FOR CBITEM TO
+      *    READ BY RELATIVE KEY ONCE LVLDRV WRITES IT
+       FD  COMBOUT-FILE.
+       01  COMBOUT-REC.
+           COPY ITMMASK REPLACING ==:MASK-NAME:== BY ==COMBOUT-SEQ==.
+           05  COMBOUT-SEQ-CNT    PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-CKPT               PIC X(2).
+       01  FS-CBITCTL            PIC X(2).
+       01  FS-GEN1OUT            PIC X(2).
+       01  FS-FTFOUT             PIC X(2).
+       01  FS-COMBOUT            PIC X(2).
+       01  WS-EOF-GEN1OUT        PIC X(1).
+       01  WS-EOF-FTFOUT         PIC X(1).
+       01  COMBOUT-KEY            PIC 9(8)  VALUE 0.
+       01  WS-COMBOUT-SRC-SEQ     PIC X(24).
+       01  CKPT-KEY               PIC 9(1)  VALUE 1.
+       01  WS-LEVEL               PIC 9(2)  VALUE 0.
+       01  WS-CBITEM-LEVEL        PIC 9(2).
+
+       01  WS-OUT-COUNT            PIC 9(9).
+
+       01  WS-CMD                 PIC X(60).
+
+       01  WS-GEN1-PARM.
+           05  WS-GEN1-PARM-LEN   PIC S9(4) USAGE COMP VALUE 2.
+           05  WS-GEN1-PARM-DATA  PIC X(2).
+
+       01  WS-CBITEM-PARM.
+           05  WS-CBITEM-PARM-LEN  PIC S9(4) USAGE COMP VALUE 2.
+           05  WS-CBITEM-PARM-DATA PIC X(2).
+
+       01  WS-FTFREQ-PARM.
+           05  WS-FTFREQ-PARM-LEN  PIC S9(4) USAGE COMP VALUE 2.
+           05  WS-FTFREQ-PARM-DATA PIC X(2).
+
+       LINKAGE SECTION.
+       01   PARM-BUFFER.
+           05 PARM-LENGTH        PIC S9(4) USAGE COMP.
+           05 PARM-DATA.
+              10 PARM-ACTIVE-ITEMS PIC X(2).
+              10 PARM-MIN-SUPPORT  PIC X(2).
+
+       PROCEDURE DIVISION USING PARM-BUFFER.
+           PERFORM INITIALIZE-PARMS.
+           PERFORM OPEN-CHECKPOINT.
+           PERFORM READ-CHECKPOINT.
+           IF WS-LEVEL = 0 THEN
+              PERFORM RUN-LEVEL-ONE
+           END-IF.
+           PERFORM RUN-CHAIN WITH TEST AFTER UNTIL WS-OUT-COUNT = 0.
+           CLOSE CHKPT-FILE.
+           DISPLAY 'LVLDRV CHAIN COMPLETE AT LEVEL ' WS-LEVEL.
+           STOP RUN.
+
+       INITIALIZE-PARMS.
+           MOVE '00' TO WS-GEN1-PARM-DATA.
+           MOVE '00' TO WS-FTFREQ-PARM-DATA.
+           IF PARM-LENGTH > 0 THEN
+              MOVE PARM-ACTIVE-ITEMS TO WS-GEN1-PARM-DATA
+              MOVE PARM-MIN-SUPPORT  TO WS-FTFREQ-PARM-DATA
+           END-IF.
+
+       OPEN-CHECKPOINT.
+           OPEN I-O CHKPT-FILE.
+           IF FS-CKPT = '35' OR FS-CKPT = '05' THEN
+              OPEN OUTPUT CHKPT-FILE
+              MOVE 0 TO CKPT-LEVEL
+              WRITE CKPT-REC
+              CLOSE CHKPT-FILE
+              OPEN I-O CHKPT-FILE
+           END-IF.
+
+       READ-CHECKPOINT.
+           READ CHKPT-FILE
+              INVALID KEY MOVE 0 TO CKPT-LEVEL
+           END-READ.
+           MOVE CKPT-LEVEL TO WS-LEVEL.
+
+       SAVE-CHECKPOINT.
+           MOVE WS-LEVEL TO CKPT-LEVEL.
+           REWRITE CKPT-REC
+              INVALID KEY
+                 DISPLAY 'LVLDRV SAVE-CHECKPOINT FS-CKPT=' FS-CKPT
+           END-REWRITE.
+
+       RUN-LEVEL-ONE.
+           DISPLAY 'LVLDRV RUNNING GEN1'.
+           CALL 'GEN1' USING WS-GEN1-PARM.
+           PERFORM CONVERT-GEN1-OUTPUT.
+           MOVE 1 TO WS-LEVEL.
+           PERFORM SAVE-CHECKPOINT.
+
+       CONVERT-GEN1-OUTPUT.
+      *    GEN1's OUTDATA CANNOT BE CP'D STRAIGHT INTO COMBDATA - ITS
+      *    24-BYTE RECORDS DO NOT MATCH THE 33-BYTE LAYOUT CBITEM'S
+      *    COMB-FILE READS BY RELATIVE KEY, SO EVERY RECORD AFTER THE
+      *    FIRST WOULD COME OUT MISALIGNED. RESHAPE EACH MASK INTO
+      *    COMBOUT-REC'S LAYOUT INSTEAD.
+           OPEN INPUT GEN1OUT-FILE.
+           IF FS-GEN1OUT NOT = '00' THEN
+              DISPLAY 'LVLDRV CONVERT-GEN1-OUTPUT FS-GEN1OUT='
+                 FS-GEN1OUT
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT COMBOUT-FILE.
+           IF FS-COMBOUT NOT = '00' THEN
+              DISPLAY 'LVLDRV CONVERT-GEN1-OUTPUT FS-COMBOUT='
+                 FS-COMBOUT
+              STOP RUN
+           END-IF.
+           MOVE 0 TO COMBOUT-KEY.
+           MOVE 'N' TO WS-EOF-GEN1OUT.
+           PERFORM READ-GEN1OUT UNTIL WS-EOF-GEN1OUT = 'Y'.
+           CLOSE GEN1OUT-FILE.
+           CLOSE COMBOUT-FILE.
+
+       READ-GEN1OUT.
+           READ GEN1OUT-FILE
+              AT END MOVE 'Y' TO WS-EOF-GEN1OUT
+           END-READ.
+           IF WS-EOF-GEN1OUT NOT = 'Y' THEN
+              MOVE GEN1OUT-SEQ TO WS-COMBOUT-SRC-SEQ
+              PERFORM WRITE-COMBOUT-REC
+           END-IF.
+
+       CONVERT-FTFREQ-OUTPUT.
+      *    FTFREQ's OUTDATA (MASK + FREQUENCY) CANNOT BE CP'D STRAIGHT
+      *    INTO COMBDATA EITHER - SEE THE 20210214 CHANGELOG ENTRY.
+      *    THE MASK PORTION ALREADY MATCHES COMBOUT-REC's LAYOUT, BUT
+      *    COMBDATA STILL HAS TO BE BUILT THROUGH COMBOUT-FILE's OWN
+      *    RELATIVE-ORGANIZATION FD, NOT A RAW BYTE COPY, OR CBITEM'S
+      *    NEXT OPEN INPUT BY RELATIVE KEY READS IT BACK MISALIGNED.
+           OPEN INPUT FTFOUT-FILE.
+           IF FS-FTFOUT NOT = '00' THEN
+              DISPLAY 'LVLDRV CONVERT-FTFREQ-OUTPUT FS-FTFOUT='
+                 FS-FTFOUT
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT COMBOUT-FILE.
+           IF FS-COMBOUT NOT = '00' THEN
+              DISPLAY 'LVLDRV CONVERT-FTFREQ-OUTPUT FS-COMBOUT='
+                 FS-COMBOUT
+              STOP RUN
+           END-IF.
+           MOVE 0 TO COMBOUT-KEY.
+           MOVE 'N' TO WS-EOF-FTFOUT.
+           PERFORM READ-FTFOUT UNTIL WS-EOF-FTFOUT = 'Y'.
+           CLOSE FTFOUT-FILE.
+           CLOSE COMBOUT-FILE.
+
+       READ-FTFOUT.
+           READ FTFOUT-FILE
+              AT END MOVE 'Y' TO WS-EOF-FTFOUT
+           END-READ.
+           IF WS-EOF-FTFOUT NOT = 'Y' THEN
+              MOVE FTFOUT-SEQ TO WS-COMBOUT-SRC-SEQ
+              PERFORM WRITE-COMBOUT-REC
+           END-IF.
+
+       WRITE-COMBOUT-REC.
+           ADD 1 TO COMBOUT-KEY.
+           MOVE WS-COMBOUT-SRC-SEQ TO COMBOUT-SEQ.
+           MOVE 0 TO COMBOUT-SEQ-CNT.
+           WRITE COMBOUT-REC
+              INVALID KEY
+                 DISPLAY 'LVLDRV WRITE-COMBOUT-REC FS-COMBOUT='
+                    FS-COMBOUT
+                 STOP RUN
+           END-WRITE.
+
+       RUN-CHAIN.
+      *    CBITEM's PARM IS A PREFIX SIZE, NOT A LEVEL NUMBER - LEVEL 1
+      *    (GEN1's SINGLE-BIT MASKS) NEEDS PARM=00 TO COMBINE THROUGH
+      *    COMBINATORY-BASE0, AND EVERY LEVEL AFTER THAT NEEDS THE
+      *    PRIOR LEVEL's BIT COUNT, SO THE PARM IS ALWAYS WS-LEVEL - 1
+           DISPLAY 'LVLDRV RUNNING CBITEM LEVEL ' WS-LEVEL.
+           COMPUTE WS-CBITEM-LEVEL = WS-LEVEL - 1.
+           MOVE WS-CBITEM-LEVEL TO WS-CBITEM-PARM-DATA.
+           CALL 'CBITEM' USING WS-CBITEM-PARM.
+           PERFORM COUNT-OUTDATA.
+           IF WS-OUT-COUNT NOT = 0 THEN
+              DISPLAY 'LVLDRV RUNNING FTFREQ LEVEL ' WS-LEVEL
+              MOVE 'cp OUTDATA CNTLDATA' TO WS-CMD
+              CALL 'SYSTEM' USING WS-CMD
+              CALL 'FTFREQ' USING WS-FTFREQ-PARM
+              PERFORM CONVERT-FTFREQ-OUTPUT
+              ADD 1 TO WS-LEVEL
+              PERFORM SAVE-CHECKPOINT
+           END-IF.
+
+       COUNT-OUTDATA.
+      *    CBITEM ALREADY REPORTS HOW MANY RECORDS IT WROTE TO OUTDATA
+      *    ON ITS CBITCTL RECONCILIATION FILE - READ THAT INSTEAD OF
+      *    RE-DERIVING A RECORD COUNT FROM OUTDATA'S RAW BYTES, WHOSE
+      *    LAYOUT BELONGS TO CBITEM, NOT TO LVLDRV
+           MOVE 0 TO WS-OUT-COUNT.
+           OPEN INPUT CBITCTL-FILE.
+           IF FS-CBITCTL NOT = '00' THEN
+              DISPLAY 'LVLDRV COUNT-OUTDATA FS-CBITCTL=' FS-CBITCTL
+              STOP RUN
+           END-IF.
+           READ CBITCTL-FILE
+              AT END
+                 DISPLAY 'LVLDRV COUNT-OUTDATA CBITCTL EMPTY'
+                 MOVE 0 TO RUNCTL-OUT-COUNT
+           END-READ.
+           MOVE RUNCTL-OUT-COUNT TO WS-OUT-COUNT.
+           CLOSE CBITCTL-FILE.
