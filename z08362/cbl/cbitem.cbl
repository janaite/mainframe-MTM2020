@@ -9,12 +9,57 @@
       * 20210113: input extended from 5 to 12 bits
       * 20210114: added single combinations support (PARM=00)
       * 20210115: BUGFIX no more abend when input is empty
+      * 20210116: catalog width parameterized via ITMWDTH/ITMMASK
+      *           copybooks - item mask no longer hardwired to X(12)
+      * 20210123: output is now sorted and de-duplicated before it
+      *           reaches OUTDATA - the same combined mask produced
+      *           from two different base/current pairs only goes
+      *           out once
+      * 20210130: DISPLAY program/paragraph/file status on any
+      *           unexpected OPEN, WRITE or file status 47 condition
+      *           instead of abending with no clue why
+      * 20210203: COMB-FILE-KEY and its pointers widened from 9(5) to
+      *           9(8) - the old 5-digit key capped the catalog's
+      *           combination file at 99,999 records
+      * 20210204: writes a RUNCTL sibling dataset with the run date,
+      *           base records read and deduped records written - same
+      *           reconciliation idiom as GEN1
+      * 20210206: PARM now takes a FROM/TO range of prefix sizes and
+      *           CBITEM sweeps all of them into OUTDATA in a single
+      *           run instead of needing one PARM/step per size - a
+      *           bare 2-digit PARM still works as before (FROM=TO)
+      * 20210212: RESET-SCAN now also clears WS-IN-COUNT between sizes
+      *           in a FROM/TO sweep - it was only clearing the scan
+      *           pointers, so RUNCTL-IN-COUNT ended up summing base
+      *           records read across every size instead of reporting
+      *           COMB-FILE's actual record count
+      * 20210213: a FROM/TO sweep now runs ONE SORT/dedup pass over
+      *           every size instead of one SORT per size - a
+      *           duplicate mask produced by two different prefix
+      *           sizes used to survive into OUTDATA since each size's
+      *           dedup only ever saw its own sorted run; the new
+      *           BUILD-ALL-COMBINATIONS input procedure feeds every
+      *           size's combinations into the same SORT, so the
+      *           output procedure's adjacent-duplicate check covers
+      *           the whole range
+      * 20210214: WS-OUT-COUNT is now zeroed in OPEN-DATA, once per
+      *           CALL - it was never reset anywhere, so a caller that
+      *           CALLs CBITEM more than once in the same run unit
+      *           (e.g. LVLDRV) saw RUNCTL-OUT-COUNT keep accumulating
+      *           across calls instead of reporting just the latest
+      *           one. RESET-SCAN still leaves it alone, since that
+      *           paragraph runs once per prefix size within a single
+      *           FROM/TO sweep and WS-OUT-COUNT has to keep
+      *           accumulating across sizes within that one call
       *
       *****************************************************************
       * COMBINES ITEMS BETWEEN THEM with commom prefix
       *
-      * PARMS: length of prefix (number of '1's from right to left)
-      *        that both items must have to be combined into a new one
+      * PARM: FROM prefix size, TO prefix size (each number of '1's
+      *       from right to left that both items must have to be
+      *       combined into a new one) - CBITEM sweeps every size from
+      *       FROM through TO into OUTDATA in this one run. A bare
+      *       2-digit PARM is treated as FROM=TO, same as before.
       *
       * INPUT: dataset MUST BE A RDDS DATASET
       *        with layout PIC X(12) with only '1' OR '0' IN SEQUENCE
@@ -31,9 +76,9 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  CBITEM.
        AUTHOR.      JORGE JANAITE NETO.
-
+
        ENVIRONMENT DIVISION.
-
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT COMB-FILE ASSIGN TO COMBDATA
@@ -41,60 +86,158 @@
               ACCESS MODE IS RANDOM
               RELATIVE KEY IS COMB-FILE-KEY
               FILE STATUS IS FS1.
-
+
            SELECT OUT-FILE ASSIGN TO OUTDATA
               ORGANIZATION IS SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL.
-
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS2.
+
+           SELECT SORT-FILE ASSIGN TO SORTWK1.
+
+           SELECT RUNCTL-FILE ASSIGN TO CBITCTL
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS3.
+
        DATA DIVISION.
        FILE SECTION.
-
+
        FD  COMB-FILE.
        01  COMB-REC.
-           05 SEQ     PIC X(12).
+           COPY ITMMASK REPLACING ==:MASK-NAME:== BY ==SEQ==.
            05 SEQ-CNT PIC 9(9).
-
+
        FD  OUT-FILE.
        01  OUT-REC.
-           05 SEQ2 PIC X(12).
-
+           COPY ITMMASK REPLACING ==:MASK-NAME:== BY ==SEQ2==.
+
+       FD  RUNCTL-FILE.
+           COPY RUNCTL.
+
+       SD  SORT-FILE.
+       01  SD-REC.
+           05 SD-SEQ         PIC X(24).
+
        WORKING-STORAGE SECTION.
-
+
+       COPY ITMWDTH.
+
        01  WS-EOF            PIC A(1)    VALUE 'N'.
        01  WS-EOF-CURRENT    PIC A(1).
-
+
        01  FS1               PIC X(2).
-       01  COMB-FILE-KEY     PIC 9(5)    VALUE 0.
-       01  WS-CURRENT-PTR    PIC 9(5)    VALUE 0.
-       01  WS-BASE-PTR       PIC 9(5)    VALUE 0.
-
-       01  WS-BASE           PIC X(12).
-       01  WS-BASE-PREFIX    PIC X(12).
-       01  WS-CURRENT        PIC X(12).
-       01  WS-CURRENT-PREFIX PIC X(12).
-       01  WS-OUTPUT         PIC X(12).
-
+       01  FS2               PIC X(2).
+       01  FS3               PIC X(2).
+       01  WS-IN-COUNT       PIC 9(9)    VALUE 0.
+       01  WS-OUT-COUNT      PIC 9(9)    VALUE 0.
+       01  WS-RUN-DATE       PIC X(8).
+       01  COMB-FILE-KEY     PIC 9(8)    VALUE 0.
+       01  WS-CURRENT-PTR    PIC 9(8)    VALUE 0.
+       01  WS-BASE-PTR       PIC 9(8)    VALUE 0.
+
+       01  WS-BASE           PIC X(24).
+       01  WS-BASE-PREFIX    PIC X(24).
+       01  WS-CURRENT        PIC X(24).
+       01  WS-CURRENT-PREFIX PIC X(24).
+       01  WS-OUTPUT         PIC X(24).
+
        01  I                 PIC 99.
        01  CNT               PIC 9(2).
        01  WS-PREFIX-SIZE    PIC 9(2)    VALUE 1.
-
+       01  WS-PREFIX-FROM    PIC 9(2)    VALUE 1.
+       01  WS-PREFIX-TO      PIC 9(2)    VALUE 1.
+
+       01  WS-EOF-SORT       PIC X(1).
+       01  WS-HAVE-LAST      PIC X(1).
+       01  WS-LAST-SEQ       PIC X(24).
+
        LINKAGE SECTION.
        01   PARM-BUFFER.
            05 PARM-LENGTH    PIC S9(4) USAGE COMP.
            05 PARM-DATA.
-              10 PARM-VAL    PIC X(2).
-
+              10 PARM-FROM   PIC X(2).
+              10 PARM-TO     PIC X(2).
+
        PROCEDURE DIVISION USING PARM-BUFFER.
-           MOVE PARM-VAL TO WS-PREFIX-SIZE.
+           IF PARM-LENGTH > 0 THEN
+              MOVE PARM-FROM TO WS-PREFIX-FROM
+           END-IF.
+           IF PARM-LENGTH > 2 THEN
+              MOVE PARM-TO TO WS-PREFIX-TO
+           ELSE
+              MOVE WS-PREFIX-FROM TO WS-PREFIX-TO
+           END-IF.
            PERFORM OPEN-DATA.
+      *    ONE SORT OVER THE WHOLE FROM/TO RANGE, NOT ONE PER SIZE -
+      *    THAT WAY WRITE-UNIQUE-OUTPUT'S ADJACENT-DUPLICATE CHECK SEES
+      *    EVERY SIZE'S COMBINATIONS IN THE SAME SORTED SEQUENCE AND
+      *    CATCHES A DUPLICATE MASK PRODUCED BY TWO DIFFERENT SIZES,
+      *    NOT JUST DUPLICATES WITHIN ONE SIZE'S OWN RUN
+           SORT SORT-FILE ON ASCENDING KEY SD-SEQ
+              INPUT PROCEDURE IS BUILD-ALL-COMBINATIONS
+              OUTPUT PROCEDURE IS WRITE-UNIQUE-OUTPUT.
+           PERFORM WRITE-RUNCTL.
+           PERFORM CLOSE-DATA.
+           GOBACK.
+
+       RESET-SCAN.
+      *    START THE NEXT PREFIX SIZE'S SWEEP OVER COMB-FILE FROM THE
+      *    BEGINNING AGAIN. WS-IN-COUNT IS RESET TOO SINCE EACH SWEEP
+      *    RE-READS ALL OF COMB-FILE - WITHOUT THIS, A MULTI-SIZE
+      *    FROM/TO RUN WOULD ADD EVERY SIZE'S PASS TOGETHER INSTEAD OF
+      *    REPORTING COMB-FILE'S ACTUAL RECORD COUNT ON RUNCTL-IN-COUNT
+           MOVE 'N' TO WS-EOF.
+           MOVE 0 TO WS-BASE-PTR.
+           MOVE 0 TO WS-CURRENT-PTR.
+           MOVE 0 TO WS-IN-COUNT.
+
+       WRITE-RUNCTL.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE TO RUNCTL-RUN-DATE.
+           MOVE WS-IN-COUNT TO RUNCTL-IN-COUNT.
+           MOVE WS-OUT-COUNT TO RUNCTL-OUT-COUNT.
+           WRITE RUNCTL-REC.
+           IF FS3 NOT = '00' THEN
+              DISPLAY 'CBITEM WRITE-RUNCTL FS3=' FS3
+              STOP RUN
+           END-IF.
+
+       BUILD-ALL-COMBINATIONS.
+           PERFORM VARYING WS-PREFIX-SIZE FROM WS-PREFIX-FROM BY 1
+              UNTIL WS-PREFIX-SIZE > WS-PREFIX-TO
+              PERFORM RESET-SCAN
+              PERFORM BUILD-COMBINATIONS
+           END-PERFORM.
+
+       BUILD-COMBINATIONS.
            IF WS-PREFIX-SIZE < 1 THEN
               PERFORM COMBINATORY-BASE0 UNTIL WS-EOF = 'Y'
            ELSE
               PERFORM COMBINATORY-BASE UNTIL WS-EOF = 'Y'
            END-IF.
-           PERFORM CLOSE-DATA.
-           STOP RUN.
-
+
+       WRITE-UNIQUE-OUTPUT.
+           MOVE 'N' TO WS-EOF-SORT.
+           MOVE 'N' TO WS-HAVE-LAST.
+           PERFORM UNTIL WS-EOF-SORT = 'Y'
+              RETURN SORT-FILE INTO SD-REC
+                 AT END MOVE 'Y' TO WS-EOF-SORT
+              END-RETURN
+              IF WS-EOF-SORT NOT = 'Y' THEN
+                 IF WS-HAVE-LAST = 'N' OR SD-SEQ NOT = WS-LAST-SEQ THEN
+                    MOVE SD-SEQ TO OUT-REC
+                    WRITE OUT-REC
+                    IF FS2 NOT = '00' THEN
+                       DISPLAY 'CBITEM WRITE-UNIQUE-OUTPUT FS2=' FS2
+                       STOP RUN
+                    END-IF
+                    MOVE SD-SEQ TO WS-LAST-SEQ
+                    MOVE 'Y' TO WS-HAVE-LAST
+                    ADD 1 TO WS-OUT-COUNT
+                 END-IF
+              END-IF
+           END-PERFORM.
+
        COMBINATORY-BASE0.
            PERFORM NEXT-BASE.
            PERFORM REPOSITION-CURRENT.
@@ -102,7 +245,7 @@
               PERFORM GENERATE-OUTPUT
               PERFORM NEXT-CURRENT
            END-PERFORM.
-
+
        COMBINATORY-BASE.
            PERFORM NEXT-BASE.
       *    IF WS-EOF = 'Y' THEN EXIT.
@@ -115,7 +258,7 @@
                  MOVE 'Y' TO WS-EOF-CURRENT
               END-IF
            END-PERFORM.
-
+
        GENERATE-OUTPUT.
            MOVE ZEROS TO WS-OUTPUT.
            PERFORM VARYING I FROM LENGTH OF WS-BASE BY -1 UNTIL I = 0
@@ -123,9 +266,9 @@
                  MOVE '1' TO WS-OUTPUT(I:1)
               END-IF
            END-PERFORM.
-           MOVE WS-OUTPUT TO OUT-REC.
-           WRITE OUT-REC.
-
+           MOVE WS-OUTPUT TO SD-SEQ.
+           RELEASE SD-REC.
+
        NEXT-CURRENT.
            MOVE 'N' TO WS-EOF-CURRENT.
            ADD 1 TO WS-CURRENT-PTR.
@@ -140,7 +283,7 @@
       *     ELSE
       *        MOVE 'Y' TO WS-EOF-CURRENT
       *     END-IF.
-
+
        NEXT-BASE.
            ADD 1 TO WS-BASE-PTR.
            MOVE WS-BASE-PTR TO COMB-FILE-KEY.
@@ -148,21 +291,25 @@
               INVALID KEY MOVE 'Y' TO WS-EOF
            END-READ.
            IF FS1 = 47 THEN
+              DISPLAY 'CBITEM NEXT-BASE FS1=' FS1
               PERFORM CLOSE-DATA
               STOP RUN
            END-IF.
       *     DISPLAY "NEXT-BASE FS1=" FS1.
       *     IF FS1 = 0 THEN
               MOVE COMB-REC TO WS-BASE.
+              IF WS-EOF NOT = 'Y' THEN
+                 ADD 1 TO WS-IN-COUNT
+              END-IF.
               PERFORM UPDATE-BASE-PREFIX.
       *     ELSE
       *        MOVE 'Y' TO WS-EOF
       *     END-IF.
-
+
        REPOSITION-CURRENT.
            MOVE WS-BASE-PTR TO WS-CURRENT-PTR.
            PERFORM NEXT-CURRENT.
-
+
        UPDATE-BASE-PREFIX.
            MOVE ZEROS TO WS-BASE-PREFIX.
            MOVE 0 TO CNT.
@@ -175,7 +322,7 @@
                  END-IF
               END-IF
            END-PERFORM.
-
+
        UPDATE-CURRENT-PREFIX.
            MOVE ZEROS TO WS-CURRENT-PREFIX.
            MOVE 0 TO CNT.
@@ -188,13 +335,31 @@
                  END-IF
               END-IF
            END-PERFORM.
-
+
        OPEN-DATA.
+      *    ZEROED HERE, NOT IN RESET-SCAN - THIS MUST RUN ONCE PER
+      *    CALL, NOT ONCE PER PREFIX SIZE WITHIN A FROM/TO SWEEP
+           MOVE 0 TO WS-OUT-COUNT.
            OPEN INPUT COMB-FILE.
+           IF FS1 NOT = '00' THEN
+              DISPLAY 'CBITEM OPEN-DATA FS1=' FS1
+              STOP RUN
+           END-IF.
            MOVE 1 TO COMB-FILE-KEY.
-
+
            OPEN OUTPUT OUT-FILE.
-
+           IF FS2 NOT = '00' THEN
+              DISPLAY 'CBITEM OPEN-DATA FS2=' FS2
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT RUNCTL-FILE.
+           IF FS3 NOT = '00' THEN
+              DISPLAY 'CBITEM OPEN-DATA FS3=' FS3
+              STOP RUN
+           END-IF.
+
        CLOSE-DATA.
            CLOSE COMB-FILE.
            CLOSE OUT-FILE.
+           CLOSE RUNCTL-FILE.
