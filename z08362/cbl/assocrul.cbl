@@ -0,0 +1,305 @@
+      *****************************************************************
+      * Program name:    ASSOCRUL
+      * Original author: JORGE JANAITE NETO
+      * Date:            20210121
+      *
+      * Changes:
+      *---------
+      * 20210212: LOAD-TABLES now guards WS-ANTE-TAB/WS-COMB-TAB
+      *           against overrunning their 2000-entry OCCURS bound,
+      *           same DISPLAY-and-skip pattern FTFREQ's LOAD-FEATURES
+      *           uses - a wide enough catalog can produce more single-
+      *           bit-extension combinations than the table holds
+      *
+      *****************************************************************
+      * TURN FTFREQ FREQUENCY COUNTS INTO CONFIDENCE/LIFT RULES
+      *
+      * A "RULE" HERE IS "ANTECEDENT ITEMSET -> ONE MORE ITEM", I.E.
+      * AN ANTECEDENT COMBINATION (RULEANTE) THAT IS A PROPER SUBSET
+      * OF A COMBINED ITEMSET (RULECOMB) DIFFERING BY EXACTLY ONE BIT.
+      * THAT DIFFERING BIT IS THE CONSEQUENT, SCORED AGAINST THE
+      * SINGLE-ITEM BASELINE FREQUENCIES (RULEBASE, I.E. FTFREQ RUN
+      * AGAINST GEN1's OUTPUT).
+      *
+      * INPUT:
+      *    RULEANTE dataset - FTFREQ OUTDATA FOR THE ANTECEDENT LEVEL
+      *        PIC X(ITEM-MASK-WIDTH-MAX) + PIC 9(9) FREQUENCY
+      *    RULECOMB dataset - FTFREQ OUTDATA ONE LEVEL UP (ANTECEDENT
+      *        PLUS ONE MORE ITEM), SAME LAYOUT AS RULEANTE
+      *    RULEBASE dataset - FTFREQ OUTDATA FOR SINGLE ITEMS, SAME
+      *        LAYOUT AS RULEANTE
+      *    TOTALREG dataset - PIC 9(9) TOTAL REGISTER COUNT
+      *
+      * OUTPUT:
+      *    RULEOUT dataset, ONE RECORD PER RULE, RANKED DESCENDING BY
+      *        LIFT:
+      *          ANTECEDENT MASK, CONSEQUENT MASK, ANTECEDENT
+      *          FREQUENCY, COMBINED FREQUENCY, CONFIDENCE PERCENT,
+      *          LIFT
+      *
+      *    CONFIDENCE = COMBINED-FREQ / ANTECEDENT-FREQ
+      *    LIFT       = CONFIDENCE / (CONSEQUENT-FREQ / TOTAL-REG)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ASSOCRUL.
+       AUTHOR.      JORGE JANAITE NETO.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ANTE-FILE ASSIGN TO RULEANTE
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+           SELECT COMB-FILE ASSIGN TO RULECOMB
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+           SELECT BASE-FILE ASSIGN TO RULEBASE
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+           SELECT TOTALREG-FILE ASSIGN TO TOTALREG
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+           SELECT OUT-FILE ASSIGN TO RULEOUT
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+           SELECT SORT-FILE ASSIGN TO SORTWK1.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ANTE-FILE.
+       01  ANTE-REC.
+           COPY ITMMASK REPLACING ==:MASK-NAME:== BY ==ANTE-SEQ==.
+           05 ANTE-FREQ PIC 9(9).
+
+       FD  COMB-FILE.
+       01  COMB-REC.
+           COPY ITMMASK REPLACING ==:MASK-NAME:== BY ==COMB-SEQ==.
+           05 COMB-FREQ PIC 9(9).
+
+       FD  BASE-FILE.
+       01  BASE-REC.
+           COPY ITMMASK REPLACING ==:MASK-NAME:== BY ==BASE-SEQ==.
+           05 BASE-FREQ PIC 9(9).
+
+       FD  TOTALREG-FILE.
+       01  TOTALREG-REC.
+           05 TOTAL-REG-COUNT PIC 9(9).
+
+       FD  OUT-FILE.
+       01  OUT-REC.
+           COPY ITMMASK REPLACING ==:MASK-NAME:== BY ==OUT-ANTE-SEQ==.
+           05 OUT-CONS-SEQ     PIC X(24).
+           05 OUT-ANTE-FREQ    PIC 9(9).
+           05 OUT-COMB-FREQ    PIC 9(9).
+           05 OUT-CONFIDENCE   PIC 9(3)V9(4).
+           05 OUT-LIFT         PIC 9(5)V9(4).
+
+       SD  SORT-FILE.
+       01  SD-RULE-REC.
+           05 SD-LIFT          PIC 9(5)V9(4).
+           05 SD-ANTE-SEQ      PIC X(24).
+           05 SD-CONS-SEQ      PIC X(24).
+           05 SD-ANTE-FREQ     PIC 9(9).
+           05 SD-COMB-FREQ     PIC 9(9).
+           05 SD-CONFIDENCE    PIC 9(3)V9(4).
+
+       WORKING-STORAGE SECTION.
+
+       COPY ITMWDTH.
+
+       01  WS-EOF              PIC X(1).
+       01  WS-TOTAL-REG        PIC 9(9)   VALUE 0.
+       01  I                   PIC 9(2).
+       01  J                   PIC 9(2).
+       01  WS-DIFF-COL         PIC 9(2).
+       01  WS-DIFF-COUNT       PIC 9(2).
+       01  WS-IS-SUBSET        PIC X(1).
+       01  WS-CONS-SEQ         PIC X(24).
+       01  WS-CONS-FREQ        PIC 9(9).
+       01  WS-CONF             PIC 9(3)V9(4).
+       01  WS-LIFT             PIC 9(5)V9(4).
+
+       01  WS-ANTE-MAX         PIC 9(4)   VALUE 2000.
+       01  WS-ANTE-COUNT       PIC 9(4)   VALUE 0.
+       01  WS-ANTE-TAB.
+           05  WS-ANTE-ENTRY OCCURS 2000 TIMES INDEXED BY WS-AIDX.
+               10 WS-ANTE-T-SEQ  PIC X(24).
+               10 WS-ANTE-T-FREQ PIC 9(9).
+
+       01  WS-COMB-MAX         PIC 9(4)   VALUE 2000.
+       01  WS-COMB-COUNT       PIC 9(4)   VALUE 0.
+       01  WS-COMB-TAB.
+           05  WS-COMB-ENTRY OCCURS 2000 TIMES INDEXED BY WS-CIDX.
+               10 WS-COMB-T-SEQ  PIC X(24).
+               10 WS-COMB-T-FREQ PIC 9(9).
+
+       01  WS-BASE-COUNT       PIC 9(4)   VALUE 0.
+       01  WS-BASE-TAB.
+           05  WS-BASE-ENTRY OCCURS 24 TIMES INDEXED BY WS-BIDX.
+               10 WS-BASE-T-SEQ  PIC X(24).
+               10 WS-BASE-T-FREQ PIC 9(9).
+
+       PROCEDURE DIVISION.
+           PERFORM OPEN-DATA.
+           PERFORM LOAD-TABLES.
+           SORT SORT-FILE ON DESCENDING KEY SD-LIFT
+              INPUT PROCEDURE IS BUILD-RULES
+              OUTPUT PROCEDURE IS WRITE-RULES.
+           PERFORM CLOSE-DATA.
+           STOP RUN.
+
+       LOAD-TABLES.
+           READ TOTALREG-FILE INTO TOTALREG-REC
+              AT END MOVE 0 TO TOTAL-REG-COUNT
+           END-READ.
+           MOVE TOTAL-REG-COUNT TO WS-TOTAL-REG.
+
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 'Y'
+              READ ANTE-FILE INTO ANTE-REC AT END MOVE 'Y' TO WS-EOF
+              END-READ
+              IF WS-EOF NOT = 'Y' THEN
+                 IF WS-ANTE-COUNT < WS-ANTE-MAX THEN
+                    ADD 1 TO WS-ANTE-COUNT
+                    SET WS-AIDX TO WS-ANTE-COUNT
+                    MOVE ANTE-SEQ TO WS-ANTE-T-SEQ(WS-AIDX)
+                    MOVE ANTE-FREQ TO WS-ANTE-T-FREQ(WS-AIDX)
+                 ELSE
+                    DISPLAY 'ASSOCRUL LOAD-TABLES RULEANTE EXCEEDS '
+                       'IN-MEMORY TABLE CAPACITY ' WS-ANTE-MAX
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 'Y'
+              READ COMB-FILE INTO COMB-REC AT END MOVE 'Y' TO WS-EOF
+              END-READ
+              IF WS-EOF NOT = 'Y' THEN
+                 IF WS-COMB-COUNT < WS-COMB-MAX THEN
+                    ADD 1 TO WS-COMB-COUNT
+                    SET WS-CIDX TO WS-COMB-COUNT
+                    MOVE COMB-SEQ TO WS-COMB-T-SEQ(WS-CIDX)
+                    MOVE COMB-FREQ TO WS-COMB-T-FREQ(WS-CIDX)
+                 ELSE
+                    DISPLAY 'ASSOCRUL LOAD-TABLES RULECOMB EXCEEDS '
+                       'IN-MEMORY TABLE CAPACITY ' WS-COMB-MAX
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 'Y'
+              READ BASE-FILE INTO BASE-REC AT END MOVE 'Y' TO WS-EOF
+              END-READ
+              IF WS-EOF NOT = 'Y' THEN
+                 ADD 1 TO WS-BASE-COUNT
+                 SET WS-BIDX TO WS-BASE-COUNT
+                 MOVE BASE-SEQ TO WS-BASE-T-SEQ(WS-BIDX)
+                 MOVE BASE-FREQ TO WS-BASE-T-FREQ(WS-BIDX)
+              END-IF
+           END-PERFORM.
+
+       BUILD-RULES.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ANTE-COUNT
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-COMB-COUNT
+                 PERFORM EVALUATE-CANDIDATE
+              END-PERFORM
+           END-PERFORM.
+
+       EVALUATE-CANDIDATE.
+           SET WS-AIDX TO I.
+           SET WS-CIDX TO J.
+           PERFORM CHECK-SINGLE-BIT-SUPERSET.
+           IF WS-IS-SUBSET = 'Y' AND WS-ANTE-T-FREQ(WS-AIDX) > 0 THEN
+              PERFORM LOOKUP-CONSEQUENT-FREQ
+              IF WS-CONS-FREQ > 0 AND WS-TOTAL-REG > 0 THEN
+                 COMPUTE WS-CONF ROUNDED =
+                    WS-COMB-T-FREQ(WS-CIDX) * 100 /
+                    WS-ANTE-T-FREQ(WS-AIDX)
+                 COMPUTE WS-LIFT ROUNDED =
+                    (WS-COMB-T-FREQ(WS-CIDX) * WS-TOTAL-REG) /
+                    (WS-ANTE-T-FREQ(WS-AIDX) * WS-CONS-FREQ)
+                 MOVE WS-LIFT          TO SD-LIFT
+                 MOVE WS-ANTE-T-SEQ(WS-AIDX)  TO SD-ANTE-SEQ
+                 MOVE WS-CONS-SEQ             TO SD-CONS-SEQ
+                 MOVE WS-ANTE-T-FREQ(WS-AIDX) TO SD-ANTE-FREQ
+                 MOVE WS-COMB-T-FREQ(WS-CIDX) TO SD-COMB-FREQ
+                 MOVE WS-CONF                 TO SD-CONFIDENCE
+                 RELEASE SD-RULE-REC
+              END-IF
+           END-IF.
+
+      *    A COMB MASK IS A SINGLE-BIT SUPERSET OF AN ANTE MASK WHEN
+      *    EVERY BIT SET IN ANTE IS ALSO SET IN COMB, AND COMB HAS
+      *    EXACTLY ONE BIT SET THAT ANTE DOES NOT
+       CHECK-SINGLE-BIT-SUPERSET.
+           MOVE 'Y' TO WS-IS-SUBSET.
+           MOVE 0 TO WS-DIFF-COUNT.
+           MOVE SPACES TO WS-CONS-SEQ.
+           SET WS-AIDX TO I.
+           SET WS-CIDX TO J.
+           PERFORM VARYING WS-DIFF-COL FROM 1 BY 1
+              UNTIL WS-DIFF-COL > ITEM-MASK-WIDTH-MAX
+              IF WS-ANTE-T-SEQ(WS-AIDX)(WS-DIFF-COL:1) = '1' AND
+                 WS-COMB-T-SEQ(WS-CIDX)(WS-DIFF-COL:1) NOT = '1' THEN
+                 MOVE 'N' TO WS-IS-SUBSET
+              END-IF
+              IF WS-COMB-T-SEQ(WS-CIDX)(WS-DIFF-COL:1) = '1' AND
+                 WS-ANTE-T-SEQ(WS-AIDX)(WS-DIFF-COL:1) NOT = '1' THEN
+                 ADD 1 TO WS-DIFF-COUNT
+                 MOVE ZEROS TO WS-CONS-SEQ
+                 MOVE '1' TO WS-CONS-SEQ(WS-DIFF-COL:1)
+              END-IF
+           END-PERFORM.
+           IF WS-DIFF-COUNT NOT = 1 THEN
+              MOVE 'N' TO WS-IS-SUBSET
+           END-IF.
+
+       LOOKUP-CONSEQUENT-FREQ.
+           MOVE 0 TO WS-CONS-FREQ.
+           PERFORM VARYING WS-BIDX FROM 1 BY 1
+              UNTIL WS-BIDX > WS-BASE-COUNT
+              IF WS-BASE-T-SEQ(WS-BIDX) = WS-CONS-SEQ THEN
+                 MOVE WS-BASE-T-FREQ(WS-BIDX) TO WS-CONS-FREQ
+                 SET WS-BIDX TO WS-BASE-COUNT
+              END-IF
+           END-PERFORM.
+
+       WRITE-RULES.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 'Y'
+              RETURN SORT-FILE INTO SD-RULE-REC
+                 AT END MOVE 'Y' TO WS-EOF
+              END-RETURN
+              IF WS-EOF NOT = 'Y' THEN
+                 MOVE SD-ANTE-SEQ   TO OUT-ANTE-SEQ
+                 MOVE SD-CONS-SEQ   TO OUT-CONS-SEQ
+                 MOVE SD-ANTE-FREQ  TO OUT-ANTE-FREQ
+                 MOVE SD-COMB-FREQ  TO OUT-COMB-FREQ
+                 MOVE SD-CONFIDENCE TO OUT-CONFIDENCE
+                 MOVE SD-LIFT       TO OUT-LIFT
+                 WRITE OUT-REC
+              END-IF
+           END-PERFORM.
+
+       OPEN-DATA.
+           OPEN INPUT ANTE-FILE.
+           OPEN INPUT COMB-FILE.
+           OPEN INPUT BASE-FILE.
+           OPEN INPUT TOTALREG-FILE.
+           OPEN OUTPUT OUT-FILE.
+
+       CLOSE-DATA.
+           CLOSE ANTE-FILE.
+           CLOSE COMB-FILE.
+           CLOSE BASE-FILE.
+           CLOSE TOTALREG-FILE.
+           CLOSE OUT-FILE.
