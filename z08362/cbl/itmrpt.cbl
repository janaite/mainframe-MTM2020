@@ -0,0 +1,233 @@
+      *****************************************************************
+      * Program name:    ITMRPT
+      * Original author: JORGE JANAITE NETO
+      * Date:            20210128
+      *
+      * Changes:
+      *---------
+      * 20210213: WRITE-REPORT-LINE now moves SD-PCT through a
+      *           PIC ZZ9.99 display field before STRINGing it - SD-PCT
+      *           is PIC 9(3)V9(2), and STRING DELIMITED BY SIZE on an
+      *           unedited numeric field prints its raw digits with no
+      *           decimal point at all. LOAD-CROSSWALK also now guards
+      *           WS-XWALK-TAB against overrunning its 24-entry OCCURS
+      *           bound instead of indexing past it.
+      *
+      *****************************************************************
+      * HUMAN-READABLE TOP-N FREQUENT-ITEMSET REPORT
+      *
+      * JOINS FTFREQ's OUTDATA AGAINST THE ITEMXWLK CROSSWALK SO THE
+      * RAW BITMASKS TURN INTO ITEM NAMES, COMPUTES EACH COMBINATION's
+      * PERCENTAGE OF TOTALREG, AND PRINTS THE TOP N BY FREQUENCY.
+      *
+      * INPUT:
+      *    OUTDATA dataset  - FTFREQ's frequency output
+      *    ITEMXWLK dataset - item code/name/bit-position crosswalk
+      *    TOTALREG dataset - total register count
+      *
+      * PARM: top N rows to print (001-999), defaults to 020
+      *
+      * OUTPUT:
+      *    ITEMRPT report, sorted descending by frequency:
+      *        RANK, FREQUENCY, PERCENT OF TOTAL, ITEM NAMES
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ITMRPT.
+       AUTHOR.      JORGE JANAITE NETO.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUTDATA-FILE ASSIGN TO OUTDATA
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+           SELECT XWALK-FILE ASSIGN TO ITEMXWLK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+           SELECT TOTALREG-FILE ASSIGN TO TOTALREG
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO ITEMRPT
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+           SELECT SORT-FILE ASSIGN TO SORTWK1.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  OUTDATA-FILE.
+       01  OUTDATA-REC.
+           COPY ITMMASK REPLACING ==:MASK-NAME:== BY ==OD-SEQ==.
+           05 OD-FREQ PIC 9(9).
+
+       FD  XWALK-FILE.
+           COPY ITEMXWLK.
+
+       FD  TOTALREG-FILE.
+       01  TOTALREG-REC.
+           05 TOTAL-REG-COUNT PIC 9(9).
+
+       FD  REPORT-FILE.
+       01  REPORT-REC            PIC X(80).
+
+       SD  SORT-FILE.
+       01  SD-RPT-REC.
+           05 SD-FREQ             PIC 9(9).
+           05 SD-SEQ              PIC X(24).
+           05 SD-NAMES             PIC X(60).
+           05 SD-PCT               PIC 9(3)V9(2).
+
+       WORKING-STORAGE SECTION.
+
+       COPY ITMWDTH.
+
+       01  WS-EOF                 PIC X(1).
+       01  WS-TOP-N               PIC 9(3)   VALUE 20.
+       01  WS-RANK                PIC 9(3)   VALUE 0.
+       01  WS-TOTAL-REG            PIC 9(9)   VALUE 0.
+
+       01  I                       PIC 9(2).
+       01  WS-COL                  PIC 9(2).
+
+       01  WS-XWALK-MAX            PIC 9(4)   VALUE 24.
+       01  WS-XWALK-COUNT          PIC 9(4)   VALUE 0.
+       01  WS-XWALK-TAB.
+           05 WS-XWALK-ENTRY OCCURS 24 TIMES INDEXED BY WS-XIDX.
+              10 WS-XWALK-NAME     PIC X(20).
+              10 WS-XWALK-BITPOS   PIC 9(2).
+
+       01  WS-NAME-LIST            PIC X(60).
+       01  WS-PCT-DISP              PIC ZZ9.99.
+
+       01  WS-HDR-LINE.
+           05 FILLER               PIC X(10) VALUE 'RANK FREQ '.
+           05 FILLER               PIC X(10) VALUE '  PCT     '.
+           05 FILLER               PIC X(60) VALUE 'ITEMS'.
+
+       LINKAGE SECTION.
+       01   PARM-BUFFER.
+           05 PARM-LENGTH    PIC S9(4) USAGE COMP.
+           05 PARM-DATA.
+              10 PARM-TOP-N  PIC X(3).
+
+       PROCEDURE DIVISION USING PARM-BUFFER.
+           IF PARM-LENGTH > 0 THEN
+              MOVE PARM-TOP-N TO WS-TOP-N
+           END-IF.
+           PERFORM OPEN-DATA.
+           PERFORM LOAD-CROSSWALK.
+           PERFORM LOAD-TOTALREG.
+           SORT SORT-FILE ON DESCENDING KEY SD-FREQ
+              INPUT PROCEDURE IS BUILD-REPORT-ROWS
+              OUTPUT PROCEDURE IS PRINT-REPORT.
+           PERFORM CLOSE-DATA.
+           STOP RUN.
+
+       LOAD-CROSSWALK.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 'Y'
+              READ XWALK-FILE AT END MOVE 'Y' TO WS-EOF END-READ
+              IF WS-EOF NOT = 'Y' THEN
+                 IF WS-XWALK-COUNT < WS-XWALK-MAX THEN
+                    ADD 1 TO WS-XWALK-COUNT
+                    SET WS-XIDX TO WS-XWALK-COUNT
+                    MOVE XWLK-ITEM-NAME TO WS-XWALK-NAME(WS-XIDX)
+                    MOVE XWLK-BIT-POS   TO WS-XWALK-BITPOS(WS-XIDX)
+                 ELSE
+                    DISPLAY 'ITMRPT LOAD-CROSSWALK ITEMXWLK EXCEEDS '
+                       'IN-MEMORY TABLE CAPACITY ' WS-XWALK-MAX
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+       LOAD-TOTALREG.
+           READ TOTALREG-FILE INTO TOTALREG-REC
+              AT END MOVE 0 TO TOTAL-REG-COUNT
+           END-READ.
+           MOVE TOTAL-REG-COUNT TO WS-TOTAL-REG.
+
+       BUILD-REPORT-ROWS.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 'Y'
+              READ OUTDATA-FILE AT END MOVE 'Y' TO WS-EOF END-READ
+              IF WS-EOF NOT = 'Y' THEN
+                 PERFORM BUILD-NAME-LIST
+                 MOVE OD-FREQ TO SD-FREQ
+                 MOVE OD-SEQ  TO SD-SEQ
+                 MOVE WS-NAME-LIST TO SD-NAMES
+                 IF WS-TOTAL-REG > 0 THEN
+                    COMPUTE SD-PCT ROUNDED =
+                       OD-FREQ * 100 / WS-TOTAL-REG
+                 ELSE
+                    MOVE 0 TO SD-PCT
+                 END-IF
+                 RELEASE SD-RPT-REC
+              END-IF
+           END-PERFORM.
+
+       BUILD-NAME-LIST.
+           MOVE SPACES TO WS-NAME-LIST.
+           PERFORM VARYING WS-XIDX FROM 1 BY 1
+              UNTIL WS-XIDX > WS-XWALK-COUNT
+              COMPUTE WS-COL =
+                 ITEM-MASK-WIDTH-MAX - WS-XWALK-BITPOS(WS-XIDX) + 1
+              IF OD-SEQ(WS-COL:1) = '1' THEN
+                 IF WS-NAME-LIST = SPACES THEN
+                    MOVE WS-XWALK-NAME(WS-XIDX) TO WS-NAME-LIST
+                 ELSE
+                    STRING
+                       WS-NAME-LIST DELIMITED BY '  '
+                       ', '        DELIMITED BY SIZE
+                       WS-XWALK-NAME(WS-XIDX) DELIMITED BY '  '
+                       INTO WS-NAME-LIST
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+       PRINT-REPORT.
+           MOVE 0 TO WS-RANK.
+           WRITE REPORT-REC FROM WS-HDR-LINE.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 'Y' OR WS-RANK >= WS-TOP-N
+              RETURN SORT-FILE INTO SD-RPT-REC
+                 AT END MOVE 'Y' TO WS-EOF
+              END-RETURN
+              IF WS-EOF NOT = 'Y' THEN
+                 ADD 1 TO WS-RANK
+                 PERFORM WRITE-REPORT-LINE
+              END-IF
+           END-PERFORM.
+
+       WRITE-REPORT-LINE.
+      *    SD-PCT IS PIC 9(3)V9(2) - STRINGING IT DELIMITED BY SIZE
+      *    WOULD PRINT ITS RAW UNPUNCTUATED DIGITS WITH NO DECIMAL
+      *    POINT, SO MOVE IT THROUGH A NUMERIC-EDITED FIELD FIRST
+           MOVE SPACES TO REPORT-REC.
+           MOVE SD-PCT TO WS-PCT-DISP.
+           STRING
+              WS-RANK         DELIMITED BY SIZE
+              ' '             DELIMITED BY SIZE
+              SD-FREQ         DELIMITED BY SIZE
+              ' '             DELIMITED BY SIZE
+              WS-PCT-DISP     DELIMITED BY SIZE
+              '% '            DELIMITED BY SIZE
+              SD-NAMES        DELIMITED BY '  '
+              INTO REPORT-REC.
+           WRITE REPORT-REC.
+
+       OPEN-DATA.
+           OPEN INPUT OUTDATA-FILE.
+           OPEN INPUT XWALK-FILE.
+           OPEN INPUT TOTALREG-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+       CLOSE-DATA.
+           CLOSE OUTDATA-FILE.
+           CLOSE XWALK-FILE.
+           CLOSE TOTALREG-FILE.
+           CLOSE REPORT-FILE.
