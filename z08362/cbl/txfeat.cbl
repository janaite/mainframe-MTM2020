@@ -0,0 +1,207 @@
+      *****************************************************************
+      * Program name:    TXFEAT
+      * Original author: JORGE JANAITE NETO
+      * Date:            20210118
+      *
+      * Changes:
+      *---------
+      * 20210207: also writes a FEATACCT dataset (mask + account id)
+      *           alongside FEATDATA for FTFREQ's account-listing mode
+      * 20210213: ADD-CROSSWALK-ENTRY now guards WS-XWALK-TAB against
+      *           overrunning its 24-entry OCCURS bound instead of
+      *           indexing past it when ITEMXWLK carries more rows
+      *           than the table holds
+      *
+      *****************************************************************
+      * TRANSLATE A RAW TRANSACTION EXTRACT INTO THE FEATDATA BITMASK
+      * FILE THAT FTFREQ CONSUMES
+      *
+      * INPUT:
+      *    TRANFILE dataset, ORGANIZATION SEQUENTIAL, SORTED ASCENDING
+      *        BY TRAN-ORDER-ID, WITH ONE RECORD PER ITEM PURCHASED ON
+      *        AN ORDER (AN ORDER WITH 3 ITEMS IS 3 RECORDS)
+      *
+      *    ITEMXWLK dataset, ORGANIZATION SEQUENTIAL
+      *        ONE RECORD PER CATALOG ITEM MAPPING ITEM CODE TO BIT
+      *        POSITION - SEE COPYBOOK ITEMXWLK
+      *
+      * OUTPUT:
+      *    FEATDATA dataset, ORGANIZATION RELATIVE, ONE RECORD PER
+      *        ORDER, LAYOUT PIC X(ITEM-MASK-WIDTH-MAX) - SAME LAYOUT
+      *        FTFREQ'S FEATURE-FILE ALREADY EXPECTS
+      *
+      * ANY TRANSACTION ITEM CODE NOT FOUND ON THE CROSSWALK IS
+      * REPORTED AND SKIPPED - IT DOES NOT STOP THE RUN.
+      *
+      * A FEATACCT dataset is also written alongside FEATDATA, one
+      * record per order, carrying the account id next to the same
+      * mask - see copybook FEATACCT. FTFREQ's account-listing mode
+      * reads it instead of FEATDATA.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  TXFEAT.
+       AUTHOR.      JORGE JANAITE NETO.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO TRANFILE
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+           SELECT XWALK-FILE ASSIGN TO ITEMXWLK
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL.
+
+           SELECT FEATURE-FILE ASSIGN TO FEATDATA
+              ORGANIZATION IS RELATIVE
+              ACCESS MODE IS SEQUENTIAL
+              RELATIVE KEY IS FEATURE-FILE-KEY
+              FILE STATUS IS FS1.
+
+           SELECT ACCOUNT-FILE ASSIGN TO FEATACCT
+              ORGANIZATION IS RELATIVE
+              ACCESS MODE IS SEQUENTIAL
+              RELATIVE KEY IS ACCOUNT-FILE-KEY
+              FILE STATUS IS FS2.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TRAN-FILE.
+       01  TRAN-REC.
+           05  TRAN-ACCOUNT          PIC X(10).
+           05  TRAN-ORDER-ID         PIC X(10).
+           05  TRAN-ITEM-CODE        PIC X(10).
+
+       FD  XWALK-FILE.
+           COPY ITEMXWLK.
+
+       FD  FEATURE-FILE.
+       01  FEATURE-REC.
+           COPY ITMMASK REPLACING ==:MASK-NAME:== BY ==SEQ==.
+
+       FD  ACCOUNT-FILE.
+           COPY FEATACCT.
+
+       WORKING-STORAGE SECTION.
+
+       COPY ITMWDTH.
+
+       01  FS1                   PIC X(2).
+       01  FS2                   PIC X(2).
+       01  FEATURE-FILE-KEY      PIC 9(9)  VALUE 0.
+       01  ACCOUNT-FILE-KEY      PIC 9(9)  VALUE 0.
+
+       01  WS-BREAK-ACCOUNT      PIC X(10).
+       01  WS-EOF-TRAN           PIC X(1)  VALUE 'N'.
+       01  WS-EOF-XWALK          PIC X(1)  VALUE 'N'.
+       01  WS-BREAK-ORDER        PIC X(10).
+       01  WS-MASK               PIC X(24).
+       01  WS-COL                PIC 9(2).
+       01  WS-FOUND              PIC X(1).
+
+       01  WS-XWALK-MAX          PIC 9(4)  VALUE 24.
+       01  WS-XWALK-COUNT        PIC 9(4)  VALUE 0.
+       01  WS-XWALK-IDX          PIC 9(4).
+       01  WS-XWALK-TAB.
+           05  WS-XWALK-ENTRY OCCURS 24 TIMES
+                                 INDEXED BY WS-XIDX.
+               10  WS-XWALK-CODE    PIC X(10).
+               10  WS-XWALK-BITPOS  PIC 9(2).
+
+       PROCEDURE DIVISION.
+           PERFORM OPEN-DATA.
+           PERFORM LOAD-CROSSWALK.
+           PERFORM PROCESS-DATA.
+           PERFORM CLOSE-DATA.
+           STOP RUN.
+
+       LOAD-CROSSWALK.
+           MOVE 'N' TO WS-EOF-XWALK.
+           PERFORM UNTIL WS-EOF-XWALK = 'Y'
+              READ XWALK-FILE
+                 AT END MOVE 'Y' TO WS-EOF-XWALK
+              END-READ
+              IF WS-EOF-XWALK NOT = 'Y' THEN
+                 PERFORM ADD-CROSSWALK-ENTRY
+              END-IF
+           END-PERFORM.
+
+       ADD-CROSSWALK-ENTRY.
+           IF WS-XWALK-COUNT < WS-XWALK-MAX THEN
+              ADD 1 TO WS-XWALK-COUNT
+              SET WS-XIDX TO WS-XWALK-COUNT
+              MOVE XWLK-ITEM-CODE TO WS-XWALK-CODE(WS-XIDX)
+              MOVE XWLK-BIT-POS   TO WS-XWALK-BITPOS(WS-XIDX)
+           ELSE
+              DISPLAY 'TXFEAT ADD-CROSSWALK-ENTRY ITEMXWLK EXCEEDS '
+                 'IN-MEMORY TABLE CAPACITY ' WS-XWALK-MAX
+           END-IF.
+
+       PROCESS-DATA.
+           PERFORM READ-TRAN.
+           PERFORM UNTIL WS-EOF-TRAN = 'Y'
+              MOVE TRAN-ORDER-ID TO WS-BREAK-ORDER
+              MOVE TRAN-ACCOUNT TO WS-BREAK-ACCOUNT
+              MOVE ZEROS TO WS-MASK
+              PERFORM UNTIL WS-EOF-TRAN = 'Y' OR
+                 TRAN-ORDER-ID NOT = WS-BREAK-ORDER
+                 PERFORM APPLY-ITEM-TO-MASK
+                 PERFORM READ-TRAN
+              END-PERFORM
+              PERFORM WRITE-FEATURE-REC
+           END-PERFORM.
+
+       READ-TRAN.
+           READ TRAN-FILE
+              AT END MOVE 'Y' TO WS-EOF-TRAN
+           END-READ.
+
+       APPLY-ITEM-TO-MASK.
+           MOVE 'N' TO WS-FOUND.
+           PERFORM VARYING WS-XIDX FROM 1 BY 1
+              UNTIL WS-XIDX > WS-XWALK-COUNT
+              IF WS-XWALK-CODE(WS-XIDX) = TRAN-ITEM-CODE THEN
+                 COMPUTE WS-COL =
+                    ITEM-MASK-WIDTH-MAX - WS-XWALK-BITPOS(WS-XIDX) + 1
+                 MOVE '1' TO WS-MASK(WS-COL:1)
+                 MOVE 'Y' TO WS-FOUND
+                 SET WS-XIDX TO WS-XWALK-COUNT
+              END-IF
+           END-PERFORM.
+           IF WS-FOUND = 'N' THEN
+              DISPLAY 'TXFEAT APPLY-ITEM-TO-MASK UNKNOWN ITEM CODE '
+                 TRAN-ITEM-CODE ' ON ORDER ' TRAN-ORDER-ID
+           END-IF.
+
+       WRITE-FEATURE-REC.
+           ADD 1 TO FEATURE-FILE-KEY.
+           MOVE WS-MASK TO SEQ.
+           WRITE FEATURE-REC
+              INVALID KEY
+                 DISPLAY 'TXFEAT WRITE-FEATURE-REC FS1=' FS1
+           END-WRITE.
+           PERFORM WRITE-ACCOUNT-REC.
+
+       WRITE-ACCOUNT-REC.
+           ADD 1 TO ACCOUNT-FILE-KEY.
+           MOVE WS-BREAK-ACCOUNT TO FA-ACCOUNT.
+           MOVE WS-MASK TO FA-SEQ.
+           WRITE FEATACCT-REC
+              INVALID KEY
+                 DISPLAY 'TXFEAT WRITE-ACCOUNT-REC FS2=' FS2
+           END-WRITE.
+
+       OPEN-DATA.
+           OPEN INPUT TRAN-FILE.
+           OPEN INPUT XWALK-FILE.
+           OPEN OUTPUT FEATURE-FILE.
+           OPEN OUTPUT ACCOUNT-FILE.
+
+       CLOSE-DATA.
+           CLOSE TRAN-FILE.
+           CLOSE XWALK-FILE.
+           CLOSE FEATURE-FILE.
+           CLOSE ACCOUNT-FILE.
