@@ -5,17 +5,37 @@
       *
       * Changes:
       *---------
+      * 20210116: catalog width parameterized via ITMWDTH/ITMMASK
+      *           copybooks and a PARM-driven active item count, so
+      *           growing the catalog no longer forces a recompile
+      * 20210130: DISPLAY program/paragraph/file status on any
+      *           unexpected OPEN or WRITE condition instead of
+      *           abending with no clue why
+      * 20210203: writes a RUNCTL sibling dataset with the run date and
+      *           output record count for reconciliation - OUTDATA
+      *           itself is left untouched since it is read by
+      *           RELATIVE KEY further down the chain
+      * 20210209: PARM now optionally carries a list of up to 10
+      *           discontinued item positions after the active item
+      *           count - GEN1 no longer writes a diagonal '1' record
+      *           for any item on that list, so the rest of the chain
+      *           never sees combinations involving it
       *
       *****************************************************************
-      * GENERATE A SIMPLE OUTPUT WITH 12 RECORDS
+      * GENERATE A SIMPLE OUTPUT WITH ONE RECORD PER ACTIVE ITEM
       * EACH WITH A DIAGONAL '1'
       *
       * THIS IS USED TO MEASURE INDIVIDUAL FEATURE FREQUENCY
       * BY FTFREQ
       *
-      * OUTPUT: a dataset with the PIC X(12)
+      * PARM: number of active catalog items (01-ITEM-MASK-WIDTH-MAX),
+      *       defaults to 12 when no PARM is passed, optionally
+      *       followed by up to 10 two-digit item positions to skip
+      *       (discontinued items no longer sold)
       *
-      * Sample OUPUT
+      * OUTPUT: a dataset with PIC X(ITEM-MASK-WIDTH-MAX)
+      *
+      * Sample OUPUT (12 active items, width 12)
       * 000000000001
       * 000000000010
       * 000000000100
@@ -31,42 +51,142 @@
        FILE-CONTROL.
            SELECT OUT-FILE ASSIGN TO OUTDATA
               ORGANIZATION IS SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL.
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS1.
+
+           SELECT RUNCTL-FILE ASSIGN TO GEN1CTL
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS2.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD  OUT-FILE.
        01  OUT-REC.
-           05 SEQ2 PIC X(12).
+           COPY ITMMASK REPLACING ==:MASK-NAME:== BY ==SEQ2==.
+
+       FD  RUNCTL-FILE.
+           COPY RUNCTL.
 
        WORKING-STORAGE SECTION.
 
-       01  WS-POS            PIC 9(2)    VALUE 12.
-       01  WS-OUT            PIC X(12).
+       COPY ITMWDTH.
+
+       01  WS-ACTIVE-ITEMS   PIC 9(2)    VALUE 12.
+       01  WS-STOP-POS       PIC 9(2).
+       01  WS-POS            PIC 9(2).
+       01  WS-OUT            PIC X(24).
        01  WS-EOF            PIC A(1)    VALUE 'N'.
-       01  I                 PIC 9.
+       01  I                 PIC 9(2).
+       01  FS1               PIC X(2).
+       01  FS2               PIC X(2).
+       01  WS-OUT-COUNT      PIC 9(9)    VALUE 0.
+       01  WS-RUN-DATE       PIC X(8).
 
-       PROCEDURE DIVISION.
+       01  WS-ITEM-NUM       PIC 9(2).
+       01  WS-SKIP-FLAG      PIC X(1).
+       01  WS-SKIP-COUNT     PIC 9(2)    VALUE 0.
+       01  WS-SKIP-TAB.
+           05 WS-SKIP-POS    PIC 9(2) OCCURS 10 TIMES
+                                 INDEXED BY WS-SKIPIDX.
+
+       LINKAGE SECTION.
+       01   PARM-BUFFER.
+           05 PARM-LENGTH    PIC S9(4) USAGE COMP.
+           05 PARM-DATA.
+              10 PARM-ACTIVE-ITEMS PIC X(2).
+              10 PARM-SKIP-LIST    PIC X(2) OCCURS 10 TIMES.
+
+       PROCEDURE DIVISION USING PARM-BUFFER.
+           PERFORM INITIALIZE-ITEM-COUNT.
            PERFORM OPEN-DATA.
            PERFORM COMBINATORY UNTIL WS-EOF = 'Y'.
+           PERFORM WRITE-RUNCTL.
            PERFORM CLOSE-DATA.
-           STOP RUN.
+           GOBACK.
+
+       INITIALIZE-ITEM-COUNT.
+           IF PARM-LENGTH > 0 THEN
+              MOVE PARM-ACTIVE-ITEMS TO WS-ACTIVE-ITEMS
+           END-IF.
+           IF WS-ACTIVE-ITEMS = 0 OR
+              WS-ACTIVE-ITEMS > ITEM-MASK-WIDTH-MAX THEN
+              DISPLAY 'GEN1 INITIALIZE-ITEM-COUNT BAD ACTIVE ITEM '
+                 'COUNT=' WS-ACTIVE-ITEMS ' - FORCED TO 12'
+              MOVE 12 TO WS-ACTIVE-ITEMS
+           END-IF.
+           COMPUTE WS-STOP-POS =
+              ITEM-MASK-WIDTH-MAX - WS-ACTIVE-ITEMS + 1.
+           MOVE ITEM-MASK-WIDTH-MAX TO WS-POS.
+
+           MOVE 0 TO WS-SKIP-COUNT.
+           IF PARM-LENGTH > 2 THEN
+              COMPUTE WS-SKIP-COUNT = (PARM-LENGTH - 2) / 2
+              IF WS-SKIP-COUNT > 10 THEN
+                 MOVE 10 TO WS-SKIP-COUNT
+              END-IF
+              PERFORM VARYING WS-SKIPIDX FROM 1 BY 1
+                 UNTIL WS-SKIPIDX > WS-SKIP-COUNT
+                 MOVE PARM-SKIP-LIST(WS-SKIPIDX) TO
+                    WS-SKIP-POS(WS-SKIPIDX)
+              END-PERFORM
+           END-IF.
 
        COMBINATORY.
            MOVE ZEROS TO WS-OUT.
            MOVE '1' TO WS-OUT(WS-POS:1).
-           IF WS-POS > 1 THEN
+           COMPUTE WS-ITEM-NUM = ITEM-MASK-WIDTH-MAX - WS-POS + 1.
+           IF WS-POS > WS-STOP-POS THEN
               SUBTRACT  1 FROM WS-POS
            ELSE
               MOVE 'Y' TO WS-EOF
            END-IF.
 
-           MOVE WS-OUT TO OUT-REC.
-           WRITE OUT-REC.
+           PERFORM CHECK-ITEM-SKIPPED.
+           IF WS-SKIP-FLAG NOT = 'Y' THEN
+              MOVE WS-OUT TO OUT-REC
+              WRITE OUT-REC
+              IF FS1 NOT = '00' THEN
+                 DISPLAY 'GEN1 COMBINATORY FS1=' FS1
+                 PERFORM CLOSE-DATA
+                 STOP RUN
+              END-IF
+              ADD 1 TO WS-OUT-COUNT
+           END-IF.
+
+       CHECK-ITEM-SKIPPED.
+           MOVE 'N' TO WS-SKIP-FLAG.
+           PERFORM VARYING WS-SKIPIDX FROM 1 BY 1
+              UNTIL WS-SKIPIDX > WS-SKIP-COUNT
+              IF WS-SKIP-POS(WS-SKIPIDX) = WS-ITEM-NUM THEN
+                 MOVE 'Y' TO WS-SKIP-FLAG
+              END-IF
+           END-PERFORM.
+
+       WRITE-RUNCTL.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE TO RUNCTL-RUN-DATE.
+           MOVE 0 TO RUNCTL-IN-COUNT.
+           MOVE WS-OUT-COUNT TO RUNCTL-OUT-COUNT.
+           WRITE RUNCTL-REC.
+           IF FS2 NOT = '00' THEN
+              DISPLAY 'GEN1 WRITE-RUNCTL FS2=' FS2
+              STOP RUN
+           END-IF.
 
        OPEN-DATA.
            OPEN OUTPUT OUT-FILE.
+           IF FS1 NOT = '00' THEN
+              DISPLAY 'GEN1 OPEN-DATA FS1=' FS1
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT RUNCTL-FILE.
+           IF FS2 NOT = '00' THEN
+              DISPLAY 'GEN1 OPEN-DATA FS2=' FS2
+              STOP RUN
+           END-IF.
 
        CLOSE-DATA.
            CLOSE OUT-FILE.
+           CLOSE RUNCTL-FILE.
