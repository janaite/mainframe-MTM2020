@@ -7,6 +7,52 @@
       *---------
       * 20210111: added output of total registers count
       * 20210113: extended from 5 to 12 bits
+      * 20210116: catalog width parameterized via ITMWDTH/ITMMASK
+      *           copybooks - item mask no longer hardwired to X(12)
+      * 20210120: PARM-driven minimum support percentage - itemsets
+      *           below the threshold are dropped from OUTDATA
+      * 20210127: FEATURE-FILE is now loaded into memory once at
+      *           startup instead of being rewound and rescanned for
+      *           every CONTROL-REC - scoring N control records no
+      *           longer means N full passes over the transaction file
+      * 20210130: DISPLAY program/paragraph/file status on any
+      *           unexpected OPEN, WRITE or READ condition instead of
+      *           abending with no clue why
+      * 20210204: writes a RUNCTL sibling dataset with the run date,
+      *           control records read and records written after the
+      *           minimum-support filter - same reconciliation idiom
+      *           as GEN1/CBITEM
+      * 20210205: every itemset written to OUTDATA is now also
+      *           appended, with the run date, to a FREQHIST history
+      *           dataset so trend reporting can see how a combination's
+      *           frequency moves across runs
+      * 20210208: new account-listing mode (3rd PARM byte) reads the
+      *           FEATACCT file instead of FEATDATA and, for every
+      *           matching account, writes its account id to ACCTDATA
+      *           next to the itemset instead of an aggregate count
+      * 20210212: WRITE-ACCOUNT-MATCH now adds to WS-OUT-COUNT same as
+      *           WRITE-OUTPUT does - account-listing mode was leaving
+      *           RUNCTL-OUT-COUNT at zero even though ACCTDATA was
+      *           receiving real records
+      * 20210213: account-listing mode now honors the minimum-support
+      *           threshold - CALCULATE-FREQ-COUNT used to call
+      *           WRITE-ACCOUNT-MATCH for every match as it found it,
+      *           before FREQ-COUNT for the control-seq was even fully
+      *           totalled, so the threshold check in WRITE-OUTPUT's
+      *           path never applied to account-listing mode at all.
+      *           FEATURE-FREQ now checks FREQ-COUNT against
+      *           WS-MIN-SUPPORT-CNT first and only then runs a second
+      *           pass (WRITE-ACCOUNT-MATCHES) to write the matches.
+      * 20210214: WS-EOF-CONTROL, WS-IN-COUNT, WS-OUT-COUNT,
+      *           WS-TOTAL-REG-COUNT and WS-FEATURE-COUNT are now reset
+      *           at the top of PROCEDURE DIVISION - none of them were
+      *           reset anywhere outside their own AT END/accumulation
+      *           logic, so a caller that CALLs FTFREQ more than once
+      *           in the same run unit (e.g. LVLDRV) saw PROCESS-DATA's
+      *           loop exit immediately on WS-EOF-CONTROL still being
+      *           'Y' from the prior call, and, once that was fixed,
+      *           would have gone on to double-count WS-FEATURE-TAB
+      *           entries on every call after the first
       *
       *****************************************************************
       * COUNT FREQUENCY OF FEATURES BASED UPON A MASK FROM A DATASET
@@ -22,11 +68,23 @@
       *        the combination must be present on feature data to be
       *        accounted into frequency counter
       *
+      * PARM: minimum support percentage (00-99), whole percent of
+      *       TOTAL-REG-COUNT a combination's frequency must reach
+      *       to be written to OUTDATA - defaults to 00 (no filter)
+      *       when no PARM is passed. A 3rd PARM byte of 'Y' turns on
+      *       account-listing mode (see below); defaults to 'N'.
+      *
       * OUTPUT:
       *    OUTDATA dataset with layout:
       *          PIC X(12) = the same as CNTLDATA
       *          PIC 9(9) = fequency counter
       *    TOTALREG features count with PIC 9(9)
+      *
+      *    IN ACCOUNT-LISTING MODE (PARM BYTE 3 = 'Y'), FEATACCT IS
+      *    READ INSTEAD OF FEATDATA AND ACCTDATA IS WRITTEN INSTEAD OF
+      *    OUTDATA - ONE RECORD PER (ITEMSET, MATCHING ACCOUNT) PAIR -
+      *    SO EVERY ACCOUNT BEHIND A COMBINATION CAN BE TRACED INSTEAD
+      *    OF JUST ITS AGGREGATE FREQUENCY.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  FTFREQ.
@@ -44,102 +102,302 @@
 
            SELECT CONTROL-FILE ASSIGN TO CNTLDATA
               ORGANIZATION IS SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL.
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS2.
 
            SELECT OUT-FILE ASSIGN TO OUTDATA
               ORGANIZATION IS SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL.
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS3.
 
            SELECT TOTALREG-FILE ASSIGN TO TOTALREG
               ORGANIZATION IS SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL.
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS4.
+
+           SELECT RUNCTL-FILE ASSIGN TO FREQCTL
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS5.
+
+           SELECT HISTORY-FILE ASSIGN TO FREQHIST
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS6.
+
+           SELECT ACCOUNT-FILE ASSIGN TO FEATACCT
+              ORGANIZATION IS RELATIVE
+              ACCESS MODE IS DYNAMIC
+              RELATIVE KEY IS ACCOUNT-FILE-KEY
+              FILE STATUS IS FS7.
+
+           SELECT ACCTOUT-FILE ASSIGN TO ACCTDATA
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FS8.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD  FEATURE-FILE.
        01  FEATURE-REC.
-           05  SEQ PIC X(12).
+           COPY ITMMASK REPLACING ==:MASK-NAME:== BY ==SEQ==.
 
        FD  CONTROL-FILE.
        01  CONTROL-REC.
-           05  SEQ PIC X(12).
+           COPY ITMMASK REPLACING ==:MASK-NAME:== BY ==SEQ==.
 
        FD  OUT-FILE.
        01  OUT-REC.
-           05 OUT-SEQ  PIC X(12).
+           COPY ITMMASK REPLACING ==:MASK-NAME:== BY ==OUT-SEQ==.
            05 OUT-FREQ PIC 9(9).
 
        FD  TOTALREG-FILE.
        01  TOTALREG-REC.
            05 TOTAL-REG-COUNT PIC 9(9).
 
+       FD  RUNCTL-FILE.
+           COPY RUNCTL.
+
+       FD  HISTORY-FILE.
+       01  HIST-REC.
+           05 HIST-RUN-DATE PIC X(8).
+           COPY ITMMASK REPLACING ==:MASK-NAME:== BY ==HIST-SEQ==.
+           05 HIST-FREQ PIC 9(9).
+
+       FD  ACCOUNT-FILE.
+           COPY FEATACCT.
+
+       FD  ACCTOUT-FILE.
+       01  ACCTOUT-REC.
+           COPY ITMMASK REPLACING ==:MASK-NAME:== BY ==AO-SEQ==.
+           05 AO-ACCOUNT PIC X(10).
+
        WORKING-STORAGE SECTION.
+
+       COPY ITMWDTH.
+
        01  FEATURE-FILE-KEY  PIC 9(9)    value 0.
        01  FS1               PIC X(2).
+       01  FS2               PIC X(2).
+       01  FS3               PIC X(2).
+       01  FS4               PIC X(2).
+       01  FS5               PIC X(2).
+       01  FS6               PIC X(2).
+       01  FS7               PIC X(2).
+       01  FS8               PIC X(2).
+       01  WS-IN-COUNT       PIC 9(9)   VALUE 0.
+       01  WS-OUT-COUNT      PIC 9(9)   VALUE 0.
+       01  WS-RUN-DATE       PIC X(8).
+
+       01  ACCOUNT-FILE-KEY  PIC 9(9)   VALUE 0.
+       01  WS-ACCT-MODE      PIC X(1)   VALUE 'N'.
+       01  WS-CUR-ACCOUNT    PIC X(10).
 
        01  WS-EOF-CONTROL    PIC X(1) VALUE 'N'.
        01  WS-EOF-FEATURE    PIC X(1) VALUE 'N'.
 
-       01  CONTROL-SEQ       PIC X(12).
-       01  FEATURE-SEQ       PIC X(12).
+       01  CONTROL-SEQ       PIC X(24).
+       01  FEATURE-SEQ       PIC X(24).
 
        01  I                 PIC 99.
        01  CNT               PIC 9(2).
        01  CONTROL-SEQ-SZ    PIC 99.
        01  FREQ-COUNT        PIC 9(9).
+       01  WS-FEATURE-MATCH  PIC X(1).
 
-       PROCEDURE DIVISION.
+       01  WS-MIN-SUPPORT-PCT PIC 9(2)   VALUE 0.
+       01  WS-TOTAL-REG-COUNT PIC 9(9)   VALUE 0.
+       01  WS-MIN-SUPPORT-CNT PIC 9(9)   VALUE 0.
+
+       01  WS-FEATURE-MAX     PIC 9(9)   VALUE 200000.
+       01  WS-FEATURE-COUNT   PIC 9(9)   VALUE 0.
+       01  WS-FX              PIC 9(9).
+       01  WS-FEATURE-TAB.
+           05 WS-FEATURE-ENTRY PIC X(24) OCCURS 200000 TIMES.
+
+       01  WS-ACCOUNT-TAB.
+           05 WS-ACCOUNT-ENTRY PIC X(10) OCCURS 200000 TIMES.
+
+       LINKAGE SECTION.
+       01   PARM-BUFFER.
+           05 PARM-LENGTH       PIC S9(4) USAGE COMP.
+           05 PARM-DATA.
+              10 PARM-MIN-SUPPORT PIC X(2).
+              10 PARM-ACCT-MODE   PIC X(1).
+
+       PROCEDURE DIVISION USING PARM-BUFFER.
+           IF PARM-LENGTH > 0 THEN
+              MOVE PARM-MIN-SUPPORT TO WS-MIN-SUPPORT-PCT
+           END-IF.
+           IF PARM-LENGTH > 2 THEN
+              MOVE PARM-ACCT-MODE TO WS-ACCT-MODE
+           END-IF.
+      *    NONE OF THESE ARE RESET ANYWHERE ELSE - WITHOUT THIS, A
+      *    CALLER THAT CALLS FTFREQ MORE THAN ONCE IN THE SAME RUN UNIT
+      *    WOULD SEE STALE VALUES CARRY OVER FROM THE PRIOR CALL
+           MOVE 'N' TO WS-EOF-CONTROL.
+           MOVE 0 TO WS-IN-COUNT.
+           MOVE 0 TO WS-OUT-COUNT.
+           MOVE 0 TO WS-TOTAL-REG-COUNT.
+           MOVE 0 TO WS-FEATURE-COUNT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
            PERFORM OPEN-DATA.
+           PERFORM LOAD-FEATURES.
            PERFORM PROCESS-DATA.
+           PERFORM WRITE-RUNCTL.
            PERFORM CLOSE-DATA.
-           STOP RUN.
+           GOBACK.
+
+       WRITE-RUNCTL.
+           MOVE WS-RUN-DATE TO RUNCTL-RUN-DATE.
+           MOVE WS-IN-COUNT TO RUNCTL-IN-COUNT.
+           MOVE WS-OUT-COUNT TO RUNCTL-OUT-COUNT.
+           WRITE RUNCTL-REC.
+           IF FS5 NOT = '00' THEN
+              DISPLAY 'FTFREQ WRITE-RUNCTL FS5=' FS5
+              STOP RUN
+           END-IF.
+
+       LOAD-FEATURES.
+      *    ONE PASS OVER FEATURE-FILE, LOADING IT INTO WS-FEATURE-TAB
+      *    AND GETTING THE TOTAL REGISTER COUNT UP FRONT, SO SCORING
+      *    EVERY CONTROL-REC AFTERWARDS NEVER TOUCHES THE FILE AGAIN
+           PERFORM REWIND-FEATURE-FILE.
+           PERFORM UNTIL WS-EOF-FEATURE = 'Y'
+              IF WS-ACCT-MODE = 'Y' THEN
+                 PERFORM READ-ACCOUNT-SEQ
+              ELSE
+                 PERFORM READ-FEATURE-SEQ
+              END-IF
+              IF WS-EOF-FEATURE NOT = 'Y' THEN
+                 ADD 1 TO WS-TOTAL-REG-COUNT
+                 IF WS-TOTAL-REG-COUNT <= WS-FEATURE-MAX THEN
+                    MOVE FEATURE-SEQ TO
+                       WS-FEATURE-ENTRY(WS-TOTAL-REG-COUNT)
+                    IF WS-ACCT-MODE = 'Y' THEN
+                       MOVE WS-CUR-ACCOUNT TO
+                          WS-ACCOUNT-ENTRY(WS-TOTAL-REG-COUNT)
+                    END-IF
+                    MOVE WS-TOTAL-REG-COUNT TO WS-FEATURE-COUNT
+                 ELSE
+                    DISPLAY 'FTFREQ LOAD-FEATURES FEATURE-FILE '
+                       'EXCEEDS IN-MEMORY TABLE CAPACITY '
+                       WS-FEATURE-MAX
+                 END-IF
+              END-IF
+           END-PERFORM.
+           COMPUTE WS-MIN-SUPPORT-CNT ROUNDED =
+              WS-TOTAL-REG-COUNT * WS-MIN-SUPPORT-PCT / 100.
+           MOVE WS-TOTAL-REG-COUNT TO TOTAL-REG-COUNT.
+           WRITE TOTALREG-REC.
+           IF FS4 NOT = '00' THEN
+              DISPLAY 'FTFREQ LOAD-FEATURES FS4=' FS4
+              STOP RUN
+           END-IF.
 
        PROCESS-DATA.
            PERFORM READ-CONTROL-SEQ.
            PERFORM UNTIL WS-EOF-CONTROL = 'Y'
-              PERFORM REWIND-FEATURE-FILE
               PERFORM FEATURE-FREQ
               PERFORM READ-CONTROL-SEQ
            END-PERFORM.
-           MOVE FEATURE-FILE-KEY TO TOTAL-REG-COUNT.
-           SUBTRACT 1 FROM TOTAL-REG-COUNT.
-           WRITE TOTALREG-REC.
 
        READ-CONTROL-SEQ.
            READ CONTROL-FILE INTO CONTROL-SEQ
               AT END MOVE 'Y' TO WS-EOF-CONTROL.
+           IF FS2 NOT = '00' AND FS2 NOT = '10' THEN
+              DISPLAY 'FTFREQ READ-CONTROL-SEQ FS2=' FS2
+              STOP RUN
+           END-IF.
+           IF WS-EOF-CONTROL NOT = 'Y' THEN
+              ADD 1 TO WS-IN-COUNT
+           END-IF.
            PERFORM UPDATE-CONTROL-SEQ-SZ.
 
        FEATURE-FREQ.
            MOVE 0 TO FREQ-COUNT.
-           PERFORM READ-FEATURE-SEQ.
-      *    REPEAT UNTIL END OF FEATURES
-           PERFORM UNTIL WS-EOF-FEATURE = 'Y'
+           PERFORM VARYING WS-FX FROM 1 BY 1
+              UNTIL WS-FX > WS-FEATURE-COUNT
+              MOVE WS-FEATURE-ENTRY(WS-FX) TO FEATURE-SEQ
               PERFORM CALCULATE-FREQ-COUNT
-              PERFORM READ-FEATURE-SEQ
            END-PERFORM.
-           PERFORM WRITE-OUTPUT.
+           IF WS-ACCT-MODE = 'Y' THEN
+      *       FREQ-COUNT ISN'T KNOWN UNTIL THE LOOP ABOVE FINISHES, SO
+      *       ACCOUNT MATCHES FOR THIS CONTROL-SEQ CAN ONLY BE WRITTEN
+      *       AFTER THE MINIMUM-SUPPORT THRESHOLD HAS BEEN CHECKED
+              IF FREQ-COUNT >= WS-MIN-SUPPORT-CNT THEN
+                 PERFORM WRITE-ACCOUNT-MATCHES
+              END-IF
+           ELSE
+              PERFORM WRITE-OUTPUT
+           END-IF.
 
        WRITE-OUTPUT.
-           MOVE CONTROL-SEQ TO OUT-SEQ.
-           MOVE FREQ-COUNT TO OUT-FREQ.
-           WRITE OUT-REC.
+           IF FREQ-COUNT >= WS-MIN-SUPPORT-CNT THEN
+              MOVE CONTROL-SEQ TO OUT-SEQ
+              MOVE FREQ-COUNT TO OUT-FREQ
+              WRITE OUT-REC
+              IF FS3 NOT = '00' THEN
+                 DISPLAY 'FTFREQ WRITE-OUTPUT FS3=' FS3
+                 STOP RUN
+              END-IF
+              ADD 1 TO WS-OUT-COUNT
+              PERFORM WRITE-HISTORY
+           END-IF.
+
+       WRITE-HISTORY.
+           MOVE WS-RUN-DATE TO HIST-RUN-DATE.
+           MOVE OUT-SEQ TO HIST-SEQ.
+           MOVE OUT-FREQ TO HIST-FREQ.
+           WRITE HIST-REC.
+           IF FS6 NOT = '00' THEN
+              DISPLAY 'FTFREQ WRITE-HISTORY FS6=' FS6
+              STOP RUN
+           END-IF.
 
        READ-FEATURE-SEQ.
            ADD 1 TO FEATURE-FILE-KEY.
            READ FEATURE-FILE INTO FEATURE-SEQ
               INVALID KEY MOVE 'Y' TO WS-EOF-FEATURE
            END-READ.
+           IF FS1 NOT = '00' AND FS1 NOT = '10' AND FS1 NOT = '23' THEN
+              DISPLAY 'FTFREQ READ-FEATURE-SEQ FS1=' FS1
+           END-IF.
            IF FS1 NOT = '00' THEN
               MOVE 'Y' TO WS-EOF-FEATURE
            END-IF.
 
+       READ-ACCOUNT-SEQ.
+           ADD 1 TO ACCOUNT-FILE-KEY.
+           READ ACCOUNT-FILE
+              INVALID KEY MOVE 'Y' TO WS-EOF-FEATURE
+           END-READ.
+           IF FS7 NOT = '00' AND FS7 NOT = '10' AND FS7 NOT = '23' THEN
+              DISPLAY 'FTFREQ READ-ACCOUNT-SEQ FS7=' FS7
+           END-IF.
+           IF FS7 NOT = '00' THEN
+              MOVE 'Y' TO WS-EOF-FEATURE
+           ELSE
+              MOVE FA-SEQ TO FEATURE-SEQ
+              MOVE FA-ACCOUNT TO WS-CUR-ACCOUNT
+           END-IF.
+
        REWIND-FEATURE-FILE.
            MOVE 0 TO FEATURE-FILE-KEY.
+           MOVE 0 TO ACCOUNT-FILE-KEY.
            MOVE 'N' TO WS-EOF-FEATURE.
 
        CALCULATE-FREQ-COUNT.
+           PERFORM CHECK-FEATURE-MATCH.
+           IF WS-FEATURE-MATCH = 'Y' THEN
+              ADD 1 TO FREQ-COUNT
+           END-IF.
+
+      *    SAME TEST CALCULATE-FREQ-COUNT USES, SPLIT OUT SO
+      *    WRITE-ACCOUNT-MATCHES CAN RE-RUN IT ON A SECOND PASS ONCE
+      *    FREQ-COUNT IS KNOWN, WITHOUT DOUBLE-COUNTING FREQ-COUNT
+       CHECK-FEATURE-MATCH.
            MOVE 0 TO CNT.
            PERFORM VARYING I FROM
             LENGTH OF FEATURE-SEQ BY -1 UNTIL I = 0
@@ -148,9 +406,34 @@
               END-IF
            END-PERFORM.
            IF CNT = CONTROL-SEQ-SZ THEN
-              ADD 1 TO FREQ-COUNT
+              MOVE 'Y' TO WS-FEATURE-MATCH
+           ELSE
+              MOVE 'N' TO WS-FEATURE-MATCH
            END-IF.
 
+      *    A SECOND PASS OVER THE SAME FEATURE TABLE, ONLY REACHED
+      *    AFTER FREQ-COUNT HAS CLEARED THE MINIMUM-SUPPORT THRESHOLD -
+      *    WRITES EVERY MATCHING ACCOUNT FOR THIS CONTROL-SEQ
+       WRITE-ACCOUNT-MATCHES.
+           PERFORM VARYING WS-FX FROM 1 BY 1
+              UNTIL WS-FX > WS-FEATURE-COUNT
+              MOVE WS-FEATURE-ENTRY(WS-FX) TO FEATURE-SEQ
+              PERFORM CHECK-FEATURE-MATCH
+              IF WS-FEATURE-MATCH = 'Y' THEN
+                 PERFORM WRITE-ACCOUNT-MATCH
+              END-IF
+           END-PERFORM.
+
+       WRITE-ACCOUNT-MATCH.
+           MOVE CONTROL-SEQ TO AO-SEQ.
+           MOVE WS-ACCOUNT-ENTRY(WS-FX) TO AO-ACCOUNT.
+           WRITE ACCTOUT-REC.
+           IF FS8 NOT = '00' THEN
+              DISPLAY 'FTFREQ WRITE-ACCOUNT-MATCH FS8=' FS8
+              STOP RUN
+           END-IF.
+           ADD 1 TO WS-OUT-COUNT.
+
        UPDATE-CONTROL-SEQ-SZ.
       *    COUNT NUMBER OF '1's
            MOVE 0 TO CONTROL-SEQ-SZ.
@@ -162,13 +445,68 @@
            END-PERFORM.
 
        OPEN-DATA.
-           OPEN INPUT FEATURE-FILE.
+           IF WS-ACCT-MODE = 'Y' THEN
+              OPEN INPUT ACCOUNT-FILE
+              IF FS7 NOT = '00' THEN
+                 DISPLAY 'FTFREQ OPEN-DATA FS7=' FS7
+                 STOP RUN
+              END-IF
+              OPEN OUTPUT ACCTOUT-FILE
+              IF FS8 NOT = '00' THEN
+                 DISPLAY 'FTFREQ OPEN-DATA FS8=' FS8
+                 STOP RUN
+              END-IF
+           ELSE
+              OPEN INPUT FEATURE-FILE
+              IF FS1 NOT = '00' THEN
+                 DISPLAY 'FTFREQ OPEN-DATA FS1=' FS1
+                 STOP RUN
+              END-IF
+           END-IF.
            OPEN INPUT CONTROL-FILE.
+           IF FS2 NOT = '00' THEN
+              DISPLAY 'FTFREQ OPEN-DATA FS2=' FS2
+              STOP RUN
+           END-IF.
            OPEN OUTPUT OUT-FILE.
+           IF FS3 NOT = '00' THEN
+              DISPLAY 'FTFREQ OPEN-DATA FS3=' FS3
+              STOP RUN
+           END-IF.
            OPEN OUTPUT TOTALREG-FILE.
+           IF FS4 NOT = '00' THEN
+              DISPLAY 'FTFREQ OPEN-DATA FS4=' FS4
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT RUNCTL-FILE.
+           IF FS5 NOT = '00' THEN
+              DISPLAY 'FTFREQ OPEN-DATA FS5=' FS5
+              STOP RUN
+           END-IF.
+           PERFORM OPEN-HISTORY.
+
+       OPEN-HISTORY.
+      *    APPEND TO THE HISTORY FILE IF IT ALREADY EXISTS, ELSE
+      *    CREATE IT - FIRST RUN EVER WILL GET FILE STATUS 05 OR 35
+      *    FROM OPEN EXTEND, SO FALL BACK TO OPEN OUTPUT THAT ONCE
+           OPEN EXTEND HISTORY-FILE.
+           IF FS6 = '05' OR FS6 = '35' THEN
+              OPEN OUTPUT HISTORY-FILE
+           END-IF.
+           IF FS6 NOT = '00' THEN
+              DISPLAY 'FTFREQ OPEN-HISTORY FS6=' FS6
+              STOP RUN
+           END-IF.
 
        CLOSE-DATA.
-           CLOSE FEATURE-FILE.
+           IF WS-ACCT-MODE = 'Y' THEN
+              CLOSE ACCOUNT-FILE
+              CLOSE ACCTOUT-FILE
+           ELSE
+              CLOSE FEATURE-FILE
+           END-IF.
            CLOSE CONTROL-FILE.
            CLOSE OUT-FILE.
            CLOSE TOTALREG-FILE.
+           CLOSE RUNCTL-FILE.
+           CLOSE HISTORY-FILE.
