@@ -0,0 +1,25 @@
+      *****************************************************************
+      * Copybook name:   RUNCTL
+      * Original author: JORGE JANAITE NETO
+      * Date:            20210203
+      *
+      * Changes:
+      *---------
+      * 20210203: initial release
+      *
+      *****************************************************************
+      * RUN CONTROL RECORD - ONE PER RUN OF A PROGRAM IN THE GEN1/
+      * CBITEM/FTFREQ CHAIN, WRITTEN TO A SMALL SIBLING DATASET NEXT
+      * TO THE MAIN OUTPUT SO A RUN CAN BE RECONCILED WITHOUT COUNTING
+      * RECORDS IN THE MAIN DATASET BY HAND.
+      *
+      * THE MAIN DATA FILES (OUTDATA/FEATDATA/CNTLDATA) ARE READ BOTH
+      * SEQUENTIALLY AND BY RELATIVE KEY FURTHER DOWN THE CHAIN, SO A
+      * HEADER/TRAILER RECORD IS KEPT OUT OF THEM - IT GOES HERE
+      * INSTEAD, THE SAME WAY TOTALREG ALREADY CARRIES ITS OWN COUNT
+      * AS A SIBLING DATASET RATHER THAN INSIDE OUTDATA.
+      *****************************************************************
+       01  RUNCTL-REC.
+           05 RUNCTL-RUN-DATE        PIC X(8).
+           05 RUNCTL-IN-COUNT        PIC 9(9).
+           05 RUNCTL-OUT-COUNT       PIC 9(9).
