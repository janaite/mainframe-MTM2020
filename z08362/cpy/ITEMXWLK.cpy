@@ -0,0 +1,23 @@
+      *****************************************************************
+      * Copybook name:   ITEMXWLK
+      * Original author: JORGE JANAITE NETO
+      * Date:            20210118
+      *
+      * Changes:
+      *---------
+      *
+      *****************************************************************
+      * ITEM CODE TO BIT-POSITION CROSSWALK RECORD
+      *
+      * ONE RECORD PER CATALOG ITEM, SEQUENTIAL, SORTED OR NOT - TXFEAT
+      * LOADS THE WHOLE CROSSWALK INTO A TABLE AT STARTUP.
+      *
+      * XWLK-BIT-POS IS THE ITEM NUMBER (1 = RIGHTMOST MASK POSITION),
+      * NOT THE ABSOLUTE COLUMN - TXFEAT AND THE OTHER PROGRAMS IN THE
+      * CHAIN TRANSLATE ITEM NUMBER TO MASK COLUMN AGAINST
+      * ITEM-MASK-WIDTH-MAX (SEE ITMWDTH).
+      ******************************************************************
+       01  XWALK-REC.
+           05  XWLK-ITEM-CODE        PIC X(10).
+           05  XWLK-ITEM-NAME        PIC X(20).
+           05  XWLK-BIT-POS          PIC 9(2).
