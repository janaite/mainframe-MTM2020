@@ -0,0 +1,18 @@
+      *****************************************************************
+      * Copybook name:   FEATACCT
+      * Original author: JORGE JANAITE NETO
+      * Date:            20210207
+      *
+      * Changes:
+      *---------
+      * 20210207: initial release
+      *
+      *****************************************************************
+      * ALTERNATE FEATURE-FILE RECORD LAYOUT - SAME BITMASK AS
+      * ITMMASK/FEATDATA PLUS THE ACCOUNT/CUSTOMER ID THE ORDER CAME
+      * FROM, SO A MATCHING ITEMSET CAN BE TRACED BACK TO THE ACCOUNTS
+      * THAT BOUGHT IT INSTEAD OF JUST A FREQUENCY COUNT.
+      *****************************************************************
+       01  FEATACCT-REC.
+           05 FA-ACCOUNT              PIC X(10).
+           05 FA-SEQ                  PIC X(24).
