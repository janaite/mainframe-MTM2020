@@ -0,0 +1,19 @@
+      *****************************************************************
+      * Copybook name:   ITMMASK
+      * Original author: JORGE JANAITE NETO
+      * Date:            20210116
+      *
+      * Changes:
+      *---------
+      *
+      *****************************************************************
+      * GENERIC ITEM BITMASK FIELD
+      *
+      * COPY THIS MEMBER REPLACING ==:MASK-NAME:== BY THE CALLER'S
+      * OWN FIELD NAME, E.G.
+      *
+      *     COPY ITMMASK REPLACING ==:MASK-NAME:== BY ==SEQ==.
+      *
+      * WIDTH MUST STAY IN STEP WITH ITEM-MASK-WIDTH-MAX IN ITMWDTH.
+      ******************************************************************
+       05  :MASK-NAME:               PIC X(24).
