@@ -0,0 +1,22 @@
+      *****************************************************************
+      * Copybook name:   ITMWDTH
+      * Original author: JORGE JANAITE NETO
+      * Date:            20210116
+      *
+      * Changes:
+      *---------
+      *
+      *****************************************************************
+      * CATALOG-WIDE ITEM MASK WIDTH
+      *
+      * GEN1, CBITEM AND FTFREQ ALL SHARE THIS ONE CONSTANT FOR THE
+      * WIDTH OF THE ITEM BITMASK FIELD. RAISING THE CATALOG BEYOND
+      * THIS WIDTH STILL NEEDS A RECOMPILE OF THE THREE PROGRAMS (AND
+      * ANYTHING ELSE THAT COPYS ITMMASK), BUT GROWING THE CATALOG UP
+      * TO THIS WIDTH IS JUST A PARM CHANGE - NO RECOMPILE NEEDED.
+      *
+      * ITEMS ARE ALWAYS RIGHT-JUSTIFIED IN THE MASK, SO A CATALOG
+      * SMALLER THAN ITEM-MASK-WIDTH-MAX STILL LINES UP WITH OLDER,
+      * NARROWER FILES (THE UNUSED HIGH-ORDER POSITIONS ARE ZERO).
+      ******************************************************************
+       01  ITEM-MASK-WIDTH-MAX       PIC 9(2)    VALUE 24.
